@@ -7,33 +7,244 @@
            SELECT STUDENT-FILE ASSIGN TO "beginner/students.txt"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS FILE-STATUS.
+           COPY EXCLGSEL.
 
        DATA DIVISION.
        FILE SECTION.
        FD STUDENT-FILE.
-       01 STUDENT-RECORD      PIC X(50).
+       01 STUDENT-RECORD.
+          05 STUDENT-ID          PIC 9(5).
+          05 STUDENT-LAST-NAME   PIC X(15).
+          05 STUDENT-FIRST-NAME  PIC X(15).
+          05 ENROLLMENT-STATUS   PIC X.
+          05 DATE-ENROLLED       PIC 9(8).
+
+       COPY EXCLGFD.
 
        WORKING-STORAGE SECTION.
        01 FILE-STATUS         PIC XX.
        01 END-FLAG            PIC X VALUE "N".
+       01 FOUND-FLAG          PIC X VALUE "N".
+       COPY EXCLGWS.
+
+       01 WS-NEW-ID           PIC 9(5).
+       01 WS-NEW-LAST-NAME    PIC X(15).
+       01 WS-NEW-FIRST-NAME   PIC X(15).
+       01 WS-NEW-STATUS       PIC X.
+       01 WS-NEW-ENROLLED     PIC 9(8).
+
+      *---------------------------------------------------------------
+      * Remembers every record actually WRITEn this run so the
+      * reconciliation pass can compare what came back from
+      * STUDENT-FILE against what went in, not just count lines.
+      *---------------------------------------------------------------
+       01 WS-WRITE-COUNT      PIC 9(3) VALUE 0.
+       01 WS-WRITE-STATUS     PIC XX.
+       01 WS-READ-COUNT       PIC 9(3) VALUE 0.
+       01 WS-MISMATCH-COUNT   PIC 9(3) VALUE 0.
+       01 WS-RECON-IDX        PIC 9(3).
+
+       01 WS-WRITTEN-TABLE.
+          05 WS-WRITTEN-ENTRY OCCURS 10 TIMES.
+             10 WW-ID           PIC 9(5).
+             10 WW-LAST-NAME    PIC X(15).
+             10 WW-FIRST-NAME   PIC X(15).
+             10 WW-STATUS       PIC X.
+             10 WW-ENROLLED     PIC 9(8).
+             10 WW-MATCHED      PIC X VALUE "N".
 
        PROCEDURE DIVISION.
+           MOVE 0 TO RETURN-CODE
+           PERFORM TRUNCATE-STUDENT-FILE
+
+           MOVE 10001 TO WS-NEW-ID
+           MOVE "SMITH" TO WS-NEW-LAST-NAME
+           MOVE "ALICE" TO WS-NEW-FIRST-NAME
+           MOVE "A" TO WS-NEW-STATUS
+           MOVE 20230115 TO WS-NEW-ENROLLED
+           PERFORM ADD-STUDENT-IF-NEW
+
+           MOVE 10002 TO WS-NEW-ID
+           MOVE "JONES" TO WS-NEW-LAST-NAME
+           MOVE "BOB" TO WS-NEW-FIRST-NAME
+           MOVE "A" TO WS-NEW-STATUS
+           MOVE 20230115 TO WS-NEW-ENROLLED
+           PERFORM ADD-STUDENT-IF-NEW
+
+           MOVE 10001 TO WS-NEW-ID
+           MOVE "SMITH" TO WS-NEW-LAST-NAME
+           MOVE "ALICE" TO WS-NEW-FIRST-NAME
+           MOVE "A" TO WS-NEW-STATUS
+           MOVE 20230115 TO WS-NEW-ENROLLED
+           PERFORM ADD-STUDENT-IF-NEW
+
+           PERFORM DISPLAY-ALL-STUDENTS
+           PERFORM RECONCILE-STUDENT-FILE
+           GOBACK.
+
+      *---------------------------------------------------------------
+      * Starts each run with an empty STUDENT-FILE so WS-WRITE-COUNT
+      * (reset to 0 every run) and RECONCILE-STUDENT-FILE's read-back
+      * always cover the same set of records - otherwise OPEN EXTEND
+      * keeps appending to whatever a prior run left behind and the
+      * reconciliation pass flags students an earlier run wrote as
+      * missing from this run's write table.
+      *---------------------------------------------------------------
+       TRUNCATE-STUDENT-FILE.
            OPEN OUTPUT STUDENT-FILE
-           MOVE "ALICE,21" TO STUDENT-RECORD
-           WRITE STUDENT-RECORD
-           MOVE "BOB,19" TO STUDENT-RECORD
-           WRITE STUDENT-RECORD
-           CLOSE STUDENT-FILE
+           PERFORM LOG-FILE-EXCEPTION
+           CLOSE STUDENT-FILE.
+
+      *---------------------------------------------------------------
+      * Rejects a WRITE when the student is already on file instead
+      * of silently creating a duplicate enrollment record.
+      *---------------------------------------------------------------
+       ADD-STUDENT-IF-NEW.
+           PERFORM LOOKUP-STUDENT
+           IF FOUND-FLAG = "Y"
+               DISPLAY "Reject: student " WS-NEW-ID
+                   " is already enrolled"
+           ELSE
+               OPEN EXTEND STUDENT-FILE
+               MOVE WS-NEW-ID          TO STUDENT-ID
+               MOVE WS-NEW-LAST-NAME   TO STUDENT-LAST-NAME
+               MOVE WS-NEW-FIRST-NAME  TO STUDENT-FIRST-NAME
+               MOVE WS-NEW-STATUS      TO ENROLLMENT-STATUS
+               MOVE WS-NEW-ENROLLED    TO DATE-ENROLLED
+               WRITE STUDENT-RECORD
+               PERFORM LOG-FILE-EXCEPTION
+               MOVE FILE-STATUS TO WS-WRITE-STATUS
+               CLOSE STUDENT-FILE
+               IF WS-WRITE-STATUS = "00"
+                   ADD 1 TO WS-WRITE-COUNT
+                   MOVE WS-NEW-ID TO WW-ID(WS-WRITE-COUNT)
+                   MOVE WS-NEW-LAST-NAME
+                       TO WW-LAST-NAME(WS-WRITE-COUNT)
+                   MOVE WS-NEW-FIRST-NAME
+                       TO WW-FIRST-NAME(WS-WRITE-COUNT)
+                   MOVE WS-NEW-STATUS TO WW-STATUS(WS-WRITE-COUNT)
+                   MOVE WS-NEW-ENROLLED
+                       TO WW-ENROLLED(WS-WRITE-COUNT)
+               END-IF
+           END-IF.
+
+       LOOKUP-STUDENT.
+           MOVE "N" TO FOUND-FLAG
+           MOVE "N" TO END-FLAG
+           OPEN INPUT STUDENT-FILE
+           PERFORM LOG-FILE-EXCEPTION
+           IF FILE-STATUS = "35"
+               OPEN OUTPUT STUDENT-FILE
+               CLOSE STUDENT-FILE
+               OPEN INPUT STUDENT-FILE
+           END-IF
+           PERFORM UNTIL END-FLAG = "Y"
+               READ STUDENT-FILE
+                   AT END
+                       MOVE "Y" TO END-FLAG
+                   NOT AT END
+                       IF STUDENT-ID = WS-NEW-ID
+                           MOVE "Y" TO FOUND-FLAG
+                           MOVE "Y" TO END-FLAG
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE STUDENT-FILE.
 
+       DISPLAY-ALL-STUDENTS.
+           MOVE "N" TO END-FLAG
            OPEN INPUT STUDENT-FILE
+           PERFORM LOG-FILE-EXCEPTION
            PERFORM UNTIL END-FLAG = "Y"
                READ STUDENT-FILE
                    AT END
                        MOVE "Y" TO END-FLAG
                    NOT AT END
-                       DISPLAY "Record: " STUDENT-RECORD
+                       DISPLAY "Student: " STUDENT-ID " "
+                           STUDENT-FIRST-NAME " " STUDENT-LAST-NAME
+                           " status " ENROLLMENT-STATUS
+               END-READ
+           END-PERFORM
+           CLOSE STUDENT-FILE.
+
+      *---------------------------------------------------------------
+      * Reads STUDENT-FILE back and checks it against WS-WRITTEN-TABLE:
+      * counts records written vs. read back and compares every field
+      * of every record read against the entry this run wrote for that
+      * ID, so a silent truncation or encoding problem on STUDENT-FILE
+      * is flagged right here instead of surfacing downstream.
+      *---------------------------------------------------------------
+       RECONCILE-STUDENT-FILE.
+           MOVE "N" TO END-FLAG
+           OPEN INPUT STUDENT-FILE
+           PERFORM LOG-FILE-EXCEPTION
+           PERFORM UNTIL END-FLAG = "Y"
+               READ STUDENT-FILE
+                   AT END
+                       MOVE "Y" TO END-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-READ-COUNT
+                       PERFORM MATCH-READ-RECORD
                END-READ
            END-PERFORM
            CLOSE STUDENT-FILE
 
-           STOP RUN.
+           DISPLAY "Reconcile: wrote " WS-WRITE-COUNT
+               " read back " WS-READ-COUNT
+           IF WS-WRITE-COUNT NOT = WS-READ-COUNT
+               DISPLAY "Reconcile: MISMATCH, record count differs"
+               ADD 1 TO WS-MISMATCH-COUNT
+           END-IF
+           IF WS-MISMATCH-COUNT NOT = 0
+               DISPLAY "Reconcile: " WS-MISMATCH-COUNT
+                   " problem(s) found"
+           ELSE
+               DISPLAY "Reconcile: OK, file matches what was written"
+           END-IF.
+
+      *---------------------------------------------------------------
+      * Looks up the table entry this run wrote for STUDENT-ID and
+      * compares every field against what came back from the file.
+      *---------------------------------------------------------------
+       MATCH-READ-RECORD.
+           MOVE 0 TO WS-RECON-IDX
+           PERFORM VARYING WS-RECON-IDX FROM 1 BY 1
+                   UNTIL WS-RECON-IDX > WS-WRITE-COUNT
+                      OR STUDENT-ID = WW-ID(WS-RECON-IDX)
+           END-PERFORM
+
+           IF WS-RECON-IDX > WS-WRITE-COUNT
+               DISPLAY "Reconcile: MISMATCH, no write record for "
+                   STUDENT-ID
+               ADD 1 TO WS-MISMATCH-COUNT
+           ELSE
+               IF STUDENT-LAST-NAME
+                       NOT = WW-LAST-NAME(WS-RECON-IDX)
+                  OR STUDENT-FIRST-NAME
+                       NOT = WW-FIRST-NAME(WS-RECON-IDX)
+                  OR ENROLLMENT-STATUS
+                       NOT = WW-STATUS(WS-RECON-IDX)
+                  OR DATE-ENROLLED
+                       NOT = WW-ENROLLED(WS-RECON-IDX)
+                   DISPLAY "Reconcile: MISMATCH, content differs for "
+                       STUDENT-ID
+                   ADD 1 TO WS-MISMATCH-COUNT
+               END-IF
+           END-IF.
+
+      *---------------------------------------------------------------
+      * Logs the current FILE-STATUS to the shared exception log
+      * whenever it comes back other than "00".
+      *---------------------------------------------------------------
+       LOG-FILE-EXCEPTION.
+           IF FILE-STATUS NOT = "00"
+               MOVE "FILE-WRITE-READ-DEMO"  TO EL-PROGRAM-ID
+               MOVE "beginner/students.txt" TO EL-CURRENT-FILE
+               MOVE FILE-STATUS             TO EL-CURRENT-STATUS
+               PERFORM WRITE-EXCEPTION-LOG
+               IF FILE-STATUS NOT = "35"
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+       COPY EXCLGPD.
