@@ -1,13 +1,42 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. VARIABLES-DEMO.
 
+      *---------------------------------------------------------------
+      * After the MOVE demo below, builds on the same fields to run
+      * an operator-driven roster: repeated name/age/city entries get
+      * appended to ROSTER-FILE until a blank name signals done,
+      * instead of the program only ever holding the one person baked
+      * in at compile time.
+      *---------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-FILE ASSIGN TO "beginner/roster.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ROSTER.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD ROSTER-FILE.
+       01 ROSTER-REC.
+          05 RR-NAME            PIC X(20).
+          05 RR-AGE             PIC 9(3).
+          05 RR-CITY            PIC X(20).
+
        WORKING-STORAGE SECTION.
        01 USER-NAME          PIC X(20) VALUE "Nico".
        01 USER-AGE           PIC 9(3)  VALUE 2225.
        01 COPY-OF-NAME       PIC X(20).
        01 CITY               PIC X(20) VALUE "New York".
 
+       01 FS-ROSTER           PIC XX.
+       01 WS-DONE-FLAG        PIC X VALUE "N".
+       01 WS-ENTRY-NAME       PIC X(20).
+       01 WS-ENTRY-AGE-TEXT   PIC X(3).
+       01 WS-ENTRY-AGE        PIC 9(3).
+       01 WS-ENTRY-CITY       PIC X(20).
+
        PROCEDURE DIVISION.
            MOVE USER-NAME TO COPY-OF-NAME
 
@@ -16,4 +45,44 @@
            DISPLAY "Copy: " COPY-OF-NAME
            DISPLAY "City: " CITY
 
+           PERFORM BUILD-ROSTER
+
            STOP RUN.
+
+      *---------------------------------------------------------------
+      * Appends one roster entry per operator response until a blank
+      * name is entered.
+      *---------------------------------------------------------------
+       BUILD-ROSTER.
+           OPEN OUTPUT ROSTER-FILE
+           IF FS-ROSTER NOT = "00"
+               DISPLAY "Cannot open roster file, FS=" FS-ROSTER
+           ELSE
+               PERFORM UNTIL WS-DONE-FLAG = "Y"
+                   PERFORM CAPTURE-ROSTER-ENTRY
+               END-PERFORM
+               CLOSE ROSTER-FILE
+           END-IF.
+
+       CAPTURE-ROSTER-ENTRY.
+           DISPLAY "Enter name (blank to finish): "
+           ACCEPT WS-ENTRY-NAME
+           IF WS-ENTRY-NAME = SPACES
+               MOVE "Y" TO WS-DONE-FLAG
+           ELSE
+               DISPLAY "Enter age: "
+               ACCEPT WS-ENTRY-AGE-TEXT
+               IF WS-ENTRY-AGE-TEXT NUMERIC
+                   MOVE WS-ENTRY-AGE-TEXT TO WS-ENTRY-AGE
+               ELSE
+                   MOVE 0 TO WS-ENTRY-AGE
+               END-IF
+
+               DISPLAY "Enter city: "
+               ACCEPT WS-ENTRY-CITY
+
+               MOVE WS-ENTRY-NAME TO RR-NAME
+               MOVE WS-ENTRY-AGE  TO RR-AGE
+               MOVE WS-ENTRY-CITY TO RR-CITY
+               WRITE ROSTER-REC
+           END-IF.
