@@ -0,0 +1,135 @@
+      * Batch counterpart to PASS-FAIL: instead of ACCEPTing one score
+      * per run, reads a class roster of student-id/score pairs and
+      * grades the whole class in one pass, writing a results report
+      * with a pass count, fail count, and pass rate at the end.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PASS-FAIL-BATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-FILE
+               ASSIGN TO "beginner/exercises/roster.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ROSTER.
+
+           SELECT REPORT-FILE
+               ASSIGN TO "beginner/exercises/pass-fail-report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REPORT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ROSTER-FILE.
+       01 ROSTER-REC.
+          05 ROSTER-STUDENT-ID  PIC 9(5).
+          05 ROSTER-SCORE       PIC 9(3).
+
+       FD REPORT-FILE.
+       01 REPORT-REC            PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01 FS-ROSTER             PIC XX.
+       01 FS-REPORT             PIC XX.
+       01 ROSTER-END-FLAG       PIC X VALUE "N".
+
+       01 PASS-LABEL            PIC X(4).
+       01 PASS2-LABEL           PIC X(5).
+       01 PASS-COUNT            PIC 9(5) VALUE 0.
+       01 FAIL-COUNT            PIC 9(5) VALUE 0.
+       01 WS-PASS-RATE          PIC 999V99 VALUE 0.
+       01 WS-PASS-RATE-ED       PIC ZZ9.99.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT ROSTER-FILE
+           IF FS-ROSTER NOT = "00"
+               DISPLAY "Cannot open ROSTER-FILE, FS=" FS-ROSTER
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+
+           PERFORM UNTIL ROSTER-END-FLAG = "Y"
+               READ ROSTER-FILE
+                   AT END
+                       MOVE "Y" TO ROSTER-END-FLAG
+                   NOT AT END
+                       PERFORM GRADE-ROSTER-ROW
+               END-READ
+           END-PERFORM
+
+           PERFORM WRITE-SUMMARY-LINES
+
+           CLOSE ROSTER-FILE
+           CLOSE REPORT-FILE
+           STOP RUN.
+
+      *---------------------------------------------------------------
+      * Same two forms of the PASS/FAIL test PASS-FAIL demonstrates
+      * (IF and EVALUATE), applied per roster row instead of to one
+      * interactively-ACCEPTed score.
+      *---------------------------------------------------------------
+       GRADE-ROSTER-ROW.
+           IF ROSTER-SCORE >= 50
+               MOVE "PASS" TO PASS-LABEL
+           ELSE
+               MOVE "FAIL" TO PASS-LABEL
+           END-IF
+
+           EVALUATE TRUE
+               WHEN ROSTER-SCORE >= 50
+                   MOVE "PASS2" TO PASS2-LABEL
+               WHEN OTHER
+                   MOVE "FAIL2" TO PASS2-LABEL
+           END-EVALUATE
+
+           IF ROSTER-SCORE >= 50
+               ADD 1 TO PASS-COUNT
+           ELSE
+               ADD 1 TO FAIL-COUNT
+           END-IF
+
+           MOVE SPACES TO REPORT-REC
+           STRING
+               ROSTER-STUDENT-ID DELIMITED BY SIZE
+               "  "               DELIMITED BY SIZE
+               ROSTER-SCORE       DELIMITED BY SIZE
+               "  "               DELIMITED BY SIZE
+               PASS-LABEL         DELIMITED BY SIZE
+               "  "               DELIMITED BY SIZE
+               PASS2-LABEL        DELIMITED BY SIZE
+               INTO REPORT-REC
+           END-STRING
+           WRITE REPORT-REC.
+
+       WRITE-SUMMARY-LINES.
+           IF PASS-COUNT + FAIL-COUNT > 0
+               COMPUTE WS-PASS-RATE ROUNDED =
+                   PASS-COUNT / (PASS-COUNT + FAIL-COUNT) * 100
+           END-IF
+           MOVE WS-PASS-RATE TO WS-PASS-RATE-ED
+
+           MOVE SPACES TO REPORT-REC
+           STRING
+               "PASS COUNT: " DELIMITED BY SIZE
+               PASS-COUNT     DELIMITED BY SIZE
+               INTO REPORT-REC
+           END-STRING
+           WRITE REPORT-REC
+
+           MOVE SPACES TO REPORT-REC
+           STRING
+               "FAIL COUNT: " DELIMITED BY SIZE
+               FAIL-COUNT     DELIMITED BY SIZE
+               INTO REPORT-REC
+           END-STRING
+           WRITE REPORT-REC
+
+           MOVE SPACES TO REPORT-REC
+           STRING
+               "PASS RATE:  " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-PASS-RATE-ED) DELIMITED BY SIZE
+               "%"            DELIMITED BY SIZE
+               INTO REPORT-REC
+           END-STRING
+           WRITE REPORT-REC.
