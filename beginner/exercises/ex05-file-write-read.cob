@@ -10,19 +10,26 @@
            SELECT PRODUCT-FILE ASSIGN TO "beginner/exercises/prod.txt"
               ORGANIZATION IS LINE SEQUENTIAL
               FILE STATUS IS FILE-STATUS.
+           COPY EXCLGSEL.
 
 
 
-       DATA DIVISION. 
+       DATA DIVISION.
        FILE SECTION.
        FD PRODUCT-FILE.
        01 PRODUCT-RECORD.
+          05 PD-CODE PIC X(5).
           05 PD-NAME PIC X(10).
           05 PD-DESC PIC X(10).
+          05 PD-QTY-ON-HAND PIC 9(5).
+          05 PD-UNIT-PRICE PIC 9(5)V99.
+
+       COPY EXCLGFD.
 
        WORKING-STORAGE SECTION.
        01 FILE-STATUS PIC XX.
        01 FILE-END PIC X VALUE 'N'.
+       COPY EXCLGWS.
 
        01 PRODUCT-NAME PIC X(10).
        01 PRODUCT-DESC PIC X(10).
@@ -30,21 +37,29 @@
        PROCEDURE DIVISION.
        MAIN SECTION.
            OPEN OUTPUT PRODUCT-FILE.
+           PERFORM LOG-FILE-EXCEPTION.
            MOVE "PR1" TO PRODUCT-NAME.
            MOVE "DESC1" TO PRODUCT-DESC.
+           MOVE "A0001" TO PD-CODE.
            MOVE PRODUCT-NAME TO PD-NAME.
            MOVE PRODUCT-DESC TO PD-DESC.
+           MOVE 120 TO PD-QTY-ON-HAND.
+           MOVE 9.99 TO PD-UNIT-PRICE.
            WRITE PRODUCT-RECORD.
 
            MOVE "PR2" TO PRODUCT-NAME.
            MOVE "DESC2" TO PRODUCT-DESC.
+           MOVE "A0002" TO PD-CODE.
            MOVE PRODUCT-NAME TO PD-NAME.
            MOVE PRODUCT-DESC TO PD-DESC.
+           MOVE 45 TO PD-QTY-ON-HAND.
+           MOVE 24.50 TO PD-UNIT-PRICE.
            WRITE PRODUCT-RECORD.
 
            CLOSE PRODUCT-FILE.
 
            OPEN INPUT PRODUCT-FILE.
+           PERFORM LOG-FILE-EXCEPTION.
            PERFORM UNTIL FILE-END = "Y"
               READ PRODUCT-FILE
                  AT END
@@ -55,7 +70,18 @@
            END-PERFORM
            CLOSE PRODUCT-FILE.
 
-           EXIT PROGRAM.
-              
-           
+           STOP RUN.
+
+      *---------------------------------------------------------------
+      * Logs the current FILE-STATUS to the shared exception log
+      * whenever it comes back other than "00".
+      *---------------------------------------------------------------
+       LOG-FILE-EXCEPTION.
+           IF FILE-STATUS NOT = "00"
+               MOVE "READER"                       TO EL-PROGRAM-ID
+               MOVE "beginner/exercises/prod.txt"   TO EL-CURRENT-FILE
+               MOVE FILE-STATUS                     TO EL-CURRENT-STATUS
+               PERFORM WRITE-EXCEPTION-LOG
+           END-IF.
 
+       COPY EXCLGPD.
