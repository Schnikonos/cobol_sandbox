@@ -0,0 +1,69 @@
+      * - Loads PRODUCT-FILE into an indexed file keyed on PD-CODE
+      * - Pulls one item's price and description by code, with no
+      *   need to scan the whole file per lookup
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRODUCT-CODE-LOOKUP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCT-INDEXED-FILE
+               ASSIGN TO "beginner/exercises/prod.idx"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PD-CODE
+               FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUCT-INDEXED-FILE.
+       01 PRODUCT-RECORD.
+          05 PD-CODE PIC X(5).
+          05 PD-NAME PIC X(10).
+          05 PD-DESC PIC X(10).
+          05 PD-QTY-ON-HAND PIC 9(5).
+          05 PD-UNIT-PRICE PIC 9(5)V99.
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS PIC XX.
+       01 WS-LOOKUP-CODE PIC X(5).
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+           PERFORM BUILD-INDEXED-FILE.
+           PERFORM LOOKUP-BY-CODE.
+           STOP RUN.
+
+       BUILD-INDEXED-FILE.
+           OPEN OUTPUT PRODUCT-INDEXED-FILE.
+
+           MOVE "A0001" TO PD-CODE.
+           MOVE "PR1" TO PD-NAME.
+           MOVE "DESC1" TO PD-DESC.
+           MOVE 120 TO PD-QTY-ON-HAND.
+           MOVE 9.99 TO PD-UNIT-PRICE.
+           WRITE PRODUCT-RECORD.
+
+           MOVE "A0002" TO PD-CODE.
+           MOVE "PR2" TO PD-NAME.
+           MOVE "DESC2" TO PD-DESC.
+           MOVE 45 TO PD-QTY-ON-HAND.
+           MOVE 24.50 TO PD-UNIT-PRICE.
+           WRITE PRODUCT-RECORD.
+
+           CLOSE PRODUCT-INDEXED-FILE.
+
+       LOOKUP-BY-CODE.
+           MOVE "A0002" TO WS-LOOKUP-CODE.
+           OPEN INPUT PRODUCT-INDEXED-FILE.
+           MOVE WS-LOOKUP-CODE TO PD-CODE.
+           READ PRODUCT-INDEXED-FILE
+               INVALID KEY
+                   DISPLAY "No product on file for code "
+                       WS-LOOKUP-CODE
+               NOT INVALID KEY
+                   DISPLAY "Product: " PD-CODE " " PD-NAME " "
+                       PD-DESC " price " PD-UNIT-PRICE
+           END-READ.
+           CLOSE PRODUCT-INDEXED-FILE.
