@@ -0,0 +1,44 @@
+      * Menu front end tying PASS-FAIL, GRADE, and COUNTER-SUM together
+      * so a student-worker operator picks a numbered option instead
+      * of needing a cheat sheet of program names. Loops back to the
+      * menu after each utility returns until the operator quits.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRADING-MENU.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CHOICE       PIC 9 VALUE 0.
+       01 WS-DONE-FLAG     PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+           PERFORM UNTIL WS-DONE-FLAG = "Y"
+               PERFORM SHOW-MENU
+               PERFORM RUN-SELECTED-PROGRAM
+           END-PERFORM.
+
+           STOP RUN.
+
+       SHOW-MENU.
+           DISPLAY " ".
+           DISPLAY "1. Pass/fail check".
+           DISPLAY "2. Letter grade".
+           DISPLAY "3. Sum a range".
+           DISPLAY "4. Exit".
+           DISPLAY "Choose an option (1-4): ".
+           ACCEPT WS-CHOICE.
+
+       RUN-SELECTED-PROGRAM.
+           EVALUATE WS-CHOICE
+               WHEN 1
+                   CALL "PASS-FAIL"
+               WHEN 2
+                   CALL "GRADE"
+               WHEN 3
+                   CALL "COUNTER-SUM"
+               WHEN 4
+                   MOVE "Y" TO WS-DONE-FLAG
+               WHEN OTHER
+                   DISPLAY "Invalid selection, choose 1-4"
+           END-EVALUATE.
