@@ -1,19 +1,42 @@
       * - Asks for first name
       * - Asks for age
       * - Displays: `Name: <name> | Age: <age>`
-       IDENTIFICATION DIVISION. 
+      * - Re-prompts on a blank name or a non-numeric age, same as
+      *   VALIDATION-PATTERNS does for SCORE-TEXT, instead of letting
+      *   garbage straight through to the DISPLAY line.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. PERSONAL-CARD.
 
-       DATA DIVISION. 
+       DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 FIRST-NAME PIC X(20).
+       01 AGE-TEXT PIC X(2).
        01 AGE PIC 99.
+       01 NAME-VALID-FLAG PIC X VALUE "N".
+       01 AGE-VALID-FLAG PIC X VALUE "N".
 
        PROCEDURE DIVISION.
        MAIN SECTION.
-           DISPLAY "Enter your first name: ".
-           ACCEPT FIRST-NAME.
-           DISPLAY "Enter your age: ".
-           ACCEPT AGE.
+           PERFORM UNTIL NAME-VALID-FLAG = "Y"
+               DISPLAY "Enter your first name: "
+               ACCEPT FIRST-NAME
+               IF FIRST-NAME = SPACES
+                   DISPLAY "Name cannot be blank"
+               ELSE
+                   MOVE "Y" TO NAME-VALID-FLAG
+               END-IF
+           END-PERFORM.
+
+           PERFORM UNTIL AGE-VALID-FLAG = "Y"
+               DISPLAY "Enter your age: "
+               ACCEPT AGE-TEXT
+               IF AGE-TEXT NUMERIC
+                   MOVE AGE-TEXT TO AGE
+                   MOVE "Y" TO AGE-VALID-FLAG
+               ELSE
+                   DISPLAY "Age must be numeric"
+               END-IF
+           END-PERFORM.
+
            DISPLAY "Name: " FIRST-NAME " | Age: " AGE.
            STOP RUN.
