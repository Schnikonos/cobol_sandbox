@@ -25,4 +25,4 @@
            END-EVALUATE
 
 
-           STOP RUN.
\ No newline at end of file
+           EXIT PROGRAM.
\ No newline at end of file
