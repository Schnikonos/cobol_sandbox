@@ -1,19 +1,29 @@
-      * Prints numbers 1 to 5
+      * Prints numbers 1 to UPPER-BOUND
       * Calculates and displays total sum
+      * UPPER-BOUND defaults to 5 but can be overridden at the start
+      * of the run so the range doesn't need a recompile to change.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COUNTER-SUM.
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 COUNTER PIC 9.
-       01 TOTAL PIC 99.
+       01 COUNTER PIC 99.
+       01 TOTAL PIC 9(4) VALUE 0.
+       01 UPPER-BOUND PIC 99 VALUE 5.
+       01 UPPER-BOUND-TEXT PIC X(2).
 
        PROCEDURE DIVISION.
        MAIN SECTION.
-       
+
+           DISPLAY "Enter upper bound (blank for default 5): ".
+           ACCEPT UPPER-BOUND-TEXT.
+           IF UPPER-BOUND-TEXT NUMERIC AND UPPER-BOUND-TEXT > 0
+               MOVE UPPER-BOUND-TEXT TO UPPER-BOUND
+           END-IF.
+
            MOVE 0 TO COUNTER.
-           PERFORM UNTIL COUNTER > 5
+           PERFORM UNTIL COUNTER > UPPER-BOUND
               DISPLAY "Counter=" COUNTER
               ADD COUNTER TO TOTAL
               ADD 1 TO COUNTER
