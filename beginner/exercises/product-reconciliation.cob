@@ -0,0 +1,141 @@
+      * - Compares yesterday's and today's PRODUCT-FILE snapshots
+      * - Matches by PD-CODE and reports items added, removed, or
+      *   changed in price/quantity
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRODUCT-RECONCILIATION.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YESTERDAY-FILE
+               ASSIGN TO "beginner/exercises/prod-yesterday.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FILE-STATUS-YDAY.
+           SELECT TODAY-FILE
+               ASSIGN TO "beginner/exercises/prod-today.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FILE-STATUS-TDAY.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD YESTERDAY-FILE.
+       01 YESTERDAY-RECORD.
+          05 YDAY-CODE PIC X(5).
+          05 YDAY-NAME PIC X(10).
+          05 YDAY-DESC PIC X(10).
+          05 YDAY-QTY-ON-HAND PIC 9(5).
+          05 YDAY-UNIT-PRICE PIC 9(5)V99.
+
+       FD TODAY-FILE.
+       01 TODAY-RECORD.
+          05 TDAY-CODE PIC X(5).
+          05 TDAY-NAME PIC X(10).
+          05 TDAY-DESC PIC X(10).
+          05 TDAY-QTY-ON-HAND PIC 9(5).
+          05 TDAY-UNIT-PRICE PIC 9(5)V99.
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS-YDAY PIC XX.
+       01 FILE-STATUS-TDAY PIC XX.
+       01 YDAY-END PIC X VALUE 'N'.
+       01 TDAY-FOUND PIC X VALUE 'N'.
+
+      * Yesterday's snapshot held in a table so each today-row can be
+      * matched by code without re-reading YESTERDAY-FILE per row.
+       01 YDAY-TABLE-COUNT PIC 9(5) VALUE 0.
+       01 YDAY-TABLE.
+          05 YDAY-ENTRY OCCURS 100 TIMES.
+             10 YT-CODE PIC X(5).
+             10 YT-NAME PIC X(10).
+             10 YT-DESC PIC X(10).
+             10 YT-QTY-ON-HAND PIC 9(5).
+             10 YT-UNIT-PRICE PIC 9(5)V99.
+             10 YT-MATCHED PIC X VALUE 'N'.
+
+       01 WS-IDX PIC 9(5).
+       01 WS-MATCH-IDX PIC 9(5).
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+           PERFORM LOAD-YESTERDAY-TABLE.
+           PERFORM COMPARE-TODAY-AGAINST-YESTERDAY.
+           PERFORM REPORT-REMOVED-ITEMS.
+           STOP RUN.
+
+       LOAD-YESTERDAY-TABLE.
+           OPEN INPUT YESTERDAY-FILE.
+           IF FILE-STATUS-YDAY NOT = "00"
+               DISPLAY "Cannot open yesterday snapshot, FS="
+                   FILE-STATUS-YDAY
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL YDAY-END = "Y"
+              READ YESTERDAY-FILE
+                 AT END
+                    MOVE "Y" TO YDAY-END
+                 NOT AT END
+                    PERFORM STORE-YESTERDAY-ROW
+              END-READ
+           END-PERFORM.
+           CLOSE YESTERDAY-FILE.
+
+       STORE-YESTERDAY-ROW.
+           ADD 1 TO YDAY-TABLE-COUNT.
+           MOVE YDAY-CODE         TO YT-CODE(YDAY-TABLE-COUNT).
+           MOVE YDAY-NAME         TO YT-NAME(YDAY-TABLE-COUNT).
+           MOVE YDAY-DESC         TO YT-DESC(YDAY-TABLE-COUNT).
+           MOVE YDAY-QTY-ON-HAND  TO YT-QTY-ON-HAND(YDAY-TABLE-COUNT).
+           MOVE YDAY-UNIT-PRICE   TO YT-UNIT-PRICE(YDAY-TABLE-COUNT).
+           MOVE "N"               TO YT-MATCHED(YDAY-TABLE-COUNT).
+
+       COMPARE-TODAY-AGAINST-YESTERDAY.
+           OPEN INPUT TODAY-FILE.
+           IF FILE-STATUS-TDAY NOT = "00"
+               DISPLAY "Cannot open today snapshot, FS="
+                   FILE-STATUS-TDAY
+               STOP RUN
+           END-IF.
+           MOVE "N" TO TDAY-FOUND.
+           PERFORM UNTIL FILE-STATUS-TDAY NOT = "00"
+              READ TODAY-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    PERFORM MATCH-TODAY-ROW
+              END-READ
+           END-PERFORM.
+           CLOSE TODAY-FILE.
+
+       MATCH-TODAY-ROW.
+           MOVE "N" TO TDAY-FOUND.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > YDAY-TABLE-COUNT
+              IF TDAY-CODE = YT-CODE(WS-IDX)
+                  MOVE "Y" TO TDAY-FOUND
+                  MOVE WS-IDX TO WS-MATCH-IDX
+              END-IF
+           END-PERFORM.
+
+           IF TDAY-FOUND = "N"
+               DISPLAY "ADDED:   " TDAY-CODE " " TDAY-NAME
+           ELSE
+               MOVE "Y" TO YT-MATCHED(WS-MATCH-IDX)
+               IF TDAY-QTY-ON-HAND NOT = YT-QTY-ON-HAND(WS-MATCH-IDX)
+                   OR TDAY-UNIT-PRICE NOT = YT-UNIT-PRICE(WS-MATCH-IDX)
+                   DISPLAY "CHANGED: " TDAY-CODE
+                       " QTY " YT-QTY-ON-HAND(WS-MATCH-IDX)
+                       " -> " TDAY-QTY-ON-HAND
+                       " PRICE " YT-UNIT-PRICE(WS-MATCH-IDX)
+                       " -> " TDAY-UNIT-PRICE
+               END-IF
+           END-IF.
+
+       REPORT-REMOVED-ITEMS.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > YDAY-TABLE-COUNT
+              IF YT-MATCHED(WS-IDX) = "N"
+                  DISPLAY "REMOVED: " YT-CODE(WS-IDX) " "
+                      YT-NAME(WS-IDX)
+              END-IF
+           END-PERFORM.
