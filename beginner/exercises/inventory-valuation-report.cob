@@ -0,0 +1,59 @@
+      * - Reads PRODUCT-FILE and prints each item's extended value
+      * - Prints a total inventory valuation at the end
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVENTORY-VALUATION-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCT-FILE ASSIGN TO "beginner/exercises/prod.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUCT-FILE.
+       01 PRODUCT-RECORD.
+          05 PD-CODE PIC X(5).
+          05 PD-NAME PIC X(10).
+          05 PD-DESC PIC X(10).
+          05 PD-QTY-ON-HAND PIC 9(5).
+          05 PD-UNIT-PRICE PIC 9(5)V99.
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS PIC XX.
+       01 FILE-END PIC X VALUE 'N'.
+
+       01 PD-EXTENDED-VALUE PIC 9(7)V99.
+       01 PD-EXTENDED-VALUE-ED PIC Z(6)9.99.
+       01 TOTAL-VALUATION PIC 9(9)V99 VALUE 0.
+       01 TOTAL-VALUATION-ED PIC Z(8)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+           OPEN INPUT PRODUCT-FILE.
+           DISPLAY "CODE  NAME       DESC       QTY   PRICE    VALUE".
+           PERFORM UNTIL FILE-END = "Y"
+              READ PRODUCT-FILE
+                 AT END
+                    MOVE "Y" TO FILE-END
+                 NOT AT END
+                    PERFORM PRINT-PRODUCT-LINE
+              END-READ
+           END-PERFORM.
+           CLOSE PRODUCT-FILE.
+
+           MOVE TOTAL-VALUATION TO TOTAL-VALUATION-ED.
+           DISPLAY "TOTAL INVENTORY VALUATION: " TOTAL-VALUATION-ED.
+
+           STOP RUN.
+
+       PRINT-PRODUCT-LINE.
+           COMPUTE PD-EXTENDED-VALUE =
+               PD-QTY-ON-HAND * PD-UNIT-PRICE.
+           ADD PD-EXTENDED-VALUE TO TOTAL-VALUATION.
+           MOVE PD-EXTENDED-VALUE TO PD-EXTENDED-VALUE-ED.
+           DISPLAY PD-CODE " " PD-NAME " " PD-DESC " "
+               PD-QTY-ON-HAND " " PD-UNIT-PRICE " "
+               PD-EXTENDED-VALUE-ED.
