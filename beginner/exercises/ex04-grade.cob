@@ -4,31 +4,90 @@
       * - C: 70-79
       * - D: 60-69
       * - F: below 60
+      * Cutoffs are read from grade-thresholds.txt at startup instead
+      * of being baked into the EVALUATE, so a new grading scale is a
+      * file edit instead of a recompile.
 
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-iD. GRADE.
 
-       DATA DIVISION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT THRESHOLD-FILE
+               ASSIGN TO "beginner/exercises/grade-thresholds.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-THRESHOLD.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD THRESHOLD-FILE.
+       01 THRESHOLD-REC.
+          05 TH-CUTOFF         PIC 999.
+          05 TH-LETTER         PIC X.
+
        WORKING-STORAGE SECTION.
        01 GRADE PIC 9(3).
+       01 FS-THRESHOLD         PIC XX.
+       01 THRESHOLD-END-FLAG   PIC X VALUE "N".
+       01 THRESHOLD-COUNT      PIC 9(2) VALUE 0.
+       01 IDX                  PIC 9(2).
+       01 GRADE-LETTER         PIC X VALUE "F".
+
+      *---------------------------------------------------------------
+      * Kept in descending cutoff order so the first row the grade
+      * clears is the right one.
+      *---------------------------------------------------------------
+       01 THRESHOLD-TABLE.
+          05 THRESHOLD-ENTRY OCCURS 10 TIMES.
+             10 THRESHOLD-CUTOFF PIC 999.
+             10 THRESHOLD-LETTER PIC X.
 
        PROCEDURE DIVISION.
-       MAIN SECTION.
+           PERFORM LOAD-THRESHOLDS.
 
            DISPLAY "Enter your grade:".
            ACCEPT GRADE.
 
-           EVALUATE TRUE
-              WHEN GRADE >= 99
-                 DISPLAY "A"
-              WHEN GRADE >= 80
-                 DISPLAY "B"
-              WHEN GRADE >= 70
-                 DISPLAY "C"
-              WHEN GRADE >= 60
-                 DISPLAY "D"
-              WHEN OTHER
-                 DISPLAY "F"
-           END-EVALUATE.
-
-           EXIT PROGRAM.
\ No newline at end of file
+           PERFORM RESOLVE-GRADE-LETTER.
+
+           DISPLAY GRADE-LETTER.
+
+           EXIT PROGRAM.
+
+       LOAD-THRESHOLDS.
+           OPEN INPUT THRESHOLD-FILE.
+           IF FS-THRESHOLD NOT = "00"
+               DISPLAY "Cannot open grade thresholds, FS="
+                   FS-THRESHOLD
+               EXIT PROGRAM
+           END-IF.
+
+           PERFORM UNTIL THRESHOLD-END-FLAG = "Y"
+               READ THRESHOLD-FILE
+                   AT END
+                       MOVE "Y" TO THRESHOLD-END-FLAG
+                   NOT AT END
+                       ADD 1 TO THRESHOLD-COUNT
+                       MOVE TH-CUTOFF
+                           TO THRESHOLD-CUTOFF(THRESHOLD-COUNT)
+                       MOVE TH-LETTER
+                           TO THRESHOLD-LETTER(THRESHOLD-COUNT)
+               END-READ
+           END-PERFORM.
+
+           CLOSE THRESHOLD-FILE.
+
+      *---------------------------------------------------------------
+      * Stops at the first cutoff the grade clears, so with the table
+      * held in descending order this picks the highest grade that
+      * applies instead of falling through to a lower one.
+      *---------------------------------------------------------------
+       RESOLVE-GRADE-LETTER.
+           PERFORM VARYING IDX FROM 1 BY 1
+                   UNTIL IDX > THRESHOLD-COUNT
+                      OR GRADE >= THRESHOLD-CUTOFF(IDX)
+           END-PERFORM.
+           IF IDX <= THRESHOLD-COUNT
+               MOVE THRESHOLD-LETTER(IDX) TO GRADE-LETTER
+           END-IF.
