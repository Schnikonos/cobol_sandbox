@@ -1,36 +1,72 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LOOPS-DEMO.
 
+      *---------------------------------------------------------------
+      * Reads transaction amounts from TRANSACTION-FILE and builds a
+      * running total, plus separate even-dollar/odd-dollar subtotals,
+      * instead of just counting fixed literal ranges with nothing to
+      * process.
+      *---------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE
+               ASSIGN TO "beginner/transactions.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-TRANSACTION.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD TRANSACTION-FILE.
+       01 TRANSACTION-REC    PIC 9(5).
+
        WORKING-STORAGE SECTION.
-       01 COUNTER            PIC 9(2) VALUE 1.
-       01 SUM-TOTAL            PIC 9(2) VALUE 0.
+       01 FS-TRANSACTION      PIC XX.
+       01 END-FLAG            PIC X VALUE "N".
+       01 AMOUNT              PIC 9(5) VALUE 0.
+       01 SUM-TOTAL           PIC 9(7) VALUE 0.
+       01 EVEN-TOTAL          PIC 9(7) VALUE 0.
+       01 ODD-TOTAL           PIC 9(7) VALUE 0.
+       01 EVEN-COUNT          PIC 9(5) VALUE 0.
+       01 ODD-COUNT           PIC 9(5) VALUE 0.
 
        PROCEDURE DIVISION.
-           PERFORM UNTIL COUNTER > 5
-               DISPLAY "Counter: " COUNTER
-               ADD 1 TO COUNTER
+           PERFORM OPEN-TRANSACTION-FILE
+           PERFORM UNTIL END-FLAG = "Y"
+               READ TRANSACTION-FILE
+                   AT END
+                       MOVE "Y" TO END-FLAG
+                   NOT AT END
+                       PERFORM PROCESS-TRANSACTION
+               END-READ
            END-PERFORM
+           CLOSE TRANSACTION-FILE
 
-           MOVE 0 TO COUNTER.
-           PERFORM UNTIL COUNTER > 10
-               DISPLAY "Counter 10: " COUNTER
-               ADD 1 TO COUNTER
-           END-PERFORM
+           DISPLAY "Running total        : " SUM-TOTAL
+           DISPLAY "Even-dollar subtotal : " EVEN-TOTAL
+               " (" EVEN-COUNT " txns)"
+           DISPLAY "Odd-dollar subtotal  : " ODD-TOTAL
+               " (" ODD-COUNT " txns)"
+           STOP RUN.
 
-           MOVE 0 TO COUNTER.
-           PERFORM UNTIL COUNTER > 10
-               IF FUNCTION MOD(COUNTER, 2) = 0
-                     DISPLAY "Counter Pair: " COUNTER
-               END-IF
-               ADD 1 TO COUNTER
-           END-PERFORM
+       OPEN-TRANSACTION-FILE.
+           OPEN INPUT TRANSACTION-FILE
+           IF FS-TRANSACTION NOT = "00"
+               DISPLAY "Cannot open transaction file, FS="
+                   FS-TRANSACTION
+               STOP RUN
+           END-IF.
 
-           MOVE 0 TO COUNTER.
-           PERFORM UNTIL COUNTER > 5
-               ADD COUNTER TO SUM-TOTAL
-               ADD 1 TO COUNTER
-           END-PERFORM
-           DISPLAY "Sum Total: " SUM-TOTAL.
+       PROCESS-TRANSACTION.
+           MOVE TRANSACTION-REC TO AMOUNT
+           DISPLAY "Transaction: " AMOUNT
+           ADD AMOUNT TO SUM-TOTAL
 
-           STOP RUN.
+           IF FUNCTION MOD(AMOUNT, 2) = 0
+               ADD AMOUNT TO EVEN-TOTAL
+               ADD 1 TO EVEN-COUNT
+           ELSE
+               ADD AMOUNT TO ODD-TOTAL
+               ADD 1 TO ODD-COUNT
+           END-IF.
