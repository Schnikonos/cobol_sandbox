@@ -0,0 +1,69 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDENT-LOOKUP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-INDEXED-FILE
+               ASSIGN TO "beginner/students.idx"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STUDENT-ID
+               FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-INDEXED-FILE.
+       01 STUDENT-RECORD.
+          05 STUDENT-ID          PIC 9(5).
+          05 STUDENT-LAST-NAME   PIC X(15).
+          05 STUDENT-FIRST-NAME  PIC X(15).
+          05 ENROLLMENT-STATUS   PIC X.
+          05 DATE-ENROLLED       PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS         PIC XX.
+       01 WS-LOOKUP-ID        PIC 9(5).
+
+       PROCEDURE DIVISION.
+           PERFORM BUILD-INDEXED-FILE
+           PERFORM LOOKUP-BY-ID
+           STOP RUN.
+
+      *---------------------------------------------------------------
+      * Loads a small set of students into the keyed file so a
+      * registrar-desk lookup can pull one record by STUDENT-ID
+      * instead of scanning the sequential roster top to bottom.
+      *---------------------------------------------------------------
+       BUILD-INDEXED-FILE.
+           OPEN OUTPUT STUDENT-INDEXED-FILE
+
+           MOVE 10001          TO STUDENT-ID
+           MOVE "SMITH"        TO STUDENT-LAST-NAME
+           MOVE "ALICE"        TO STUDENT-FIRST-NAME
+           MOVE "A"            TO ENROLLMENT-STATUS
+           MOVE 20230115       TO DATE-ENROLLED
+           WRITE STUDENT-RECORD
+
+           MOVE 10002          TO STUDENT-ID
+           MOVE "JONES"        TO STUDENT-LAST-NAME
+           MOVE "BOB"          TO STUDENT-FIRST-NAME
+           MOVE "A"            TO ENROLLMENT-STATUS
+           MOVE 20230115       TO DATE-ENROLLED
+           WRITE STUDENT-RECORD
+
+           CLOSE STUDENT-INDEXED-FILE.
+
+       LOOKUP-BY-ID.
+           MOVE 10002 TO WS-LOOKUP-ID
+           OPEN INPUT STUDENT-INDEXED-FILE
+           MOVE WS-LOOKUP-ID TO STUDENT-ID
+           READ STUDENT-INDEXED-FILE
+               INVALID KEY
+                   DISPLAY "No student on file for ID " WS-LOOKUP-ID
+               NOT INVALID KEY
+                   DISPLAY "Student: " STUDENT-ID " "
+                       STUDENT-FIRST-NAME " " STUDENT-LAST-NAME
+                       " status " ENROLLMENT-STATUS
+           END-READ
+           CLOSE STUDENT-INDEXED-FILE.
