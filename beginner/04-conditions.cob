@@ -1,18 +1,84 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CONDITIONS-DEMO.
 
+      *---------------------------------------------------------------
+      * Grades an entire class read from SCORE-FILE instead of the
+      * one hardcoded SCORE, applying the same PASS/FAIL and A-F
+      * EVALUATE logic to every score and printing class statistics
+      * (average, count per letter grade, pass rate) at the end.
+      *---------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCORE-FILE ASSIGN TO "beginner/scores.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-SCORE.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD SCORE-FILE.
+       01 SCORE-REC          PIC 9(3).
+
        WORKING-STORAGE SECTION.
-       01 SCORE              PIC 9(3) VALUE 78.
+       01 SCORE              PIC 9(3) VALUE 0.
        01 GRADE              PIC X.
+       01 FS-SCORE            PIC XX.
+       01 END-FLAG            PIC X VALUE "N".
+
+       01 WS-SCORE-COUNT      PIC 9(5) VALUE 0.
+       01 WS-PASS-COUNT       PIC 9(5) VALUE 0.
+       01 WS-SCORE-TOTAL      PIC 9(9) VALUE 0.
+       01 WS-AVERAGE          PIC 9(3)V99 VALUE 0.
+       01 WS-PASS-RATE        PIC 9(3)V99 VALUE 0.
+
+       01 WS-GRADE-COUNTS.
+          05 WS-COUNT-A       PIC 9(5) VALUE 0.
+          05 WS-COUNT-B       PIC 9(5) VALUE 0.
+          05 WS-COUNT-C       PIC 9(5) VALUE 0.
+          05 WS-COUNT-D       PIC 9(5) VALUE 0.
+          05 WS-COUNT-F       PIC 9(5) VALUE 0.
 
        PROCEDURE DIVISION.
+           PERFORM OPEN-SCORE-FILE
+           PERFORM UNTIL END-FLAG = "Y"
+               READ SCORE-FILE
+                   AT END
+                       MOVE "Y" TO END-FLAG
+                   NOT AT END
+                       PERFORM PROCESS-SCORE
+               END-READ
+           END-PERFORM
+           CLOSE SCORE-FILE
+
+           PERFORM DISPLAY-CLASS-STATISTICS
+           STOP RUN.
+
+       OPEN-SCORE-FILE.
+           OPEN INPUT SCORE-FILE
+           IF FS-SCORE NOT = "00"
+               DISPLAY "Cannot open score file, FS=" FS-SCORE
+               STOP RUN
+           END-IF.
+
+       PROCESS-SCORE.
+           MOVE SCORE-REC TO SCORE
+           ADD 1 TO WS-SCORE-COUNT
+           ADD SCORE TO WS-SCORE-TOTAL
+
            IF SCORE >= 50
                DISPLAY "PASS"
+               ADD 1 TO WS-PASS-COUNT
            ELSE
                DISPLAY "FAIL"
            END-IF
 
+           PERFORM ASSIGN-GRADE
+           PERFORM TALLY-GRADE
+
+           DISPLAY "Score: " SCORE " Grade: " GRADE.
+
+       ASSIGN-GRADE.
            EVALUATE TRUE
                WHEN SCORE >= 90
                    MOVE "A" TO GRADE
@@ -24,7 +90,43 @@
                    MOVE "D" TO GRADE
                WHEN OTHER
                    MOVE "F" TO GRADE
-           END-EVALUATE
+           END-EVALUATE.
 
-           DISPLAY "Grade: " GRADE
-           STOP RUN.
+       TALLY-GRADE.
+           EVALUATE GRADE
+               WHEN "A"
+                   ADD 1 TO WS-COUNT-A
+               WHEN "B"
+                   ADD 1 TO WS-COUNT-B
+               WHEN "C"
+                   ADD 1 TO WS-COUNT-C
+               WHEN "D"
+                   ADD 1 TO WS-COUNT-D
+               WHEN OTHER
+                   ADD 1 TO WS-COUNT-F
+           END-EVALUATE.
+
+      *---------------------------------------------------------------
+      * Average score, count per letter grade, and pass rate across
+      * every score read from SCORE-FILE.
+      *---------------------------------------------------------------
+       DISPLAY-CLASS-STATISTICS.
+           DISPLAY " ".
+           DISPLAY "Class statistics".
+           DISPLAY "-----------------".
+           IF WS-SCORE-COUNT = 0
+               DISPLAY "No scores read"
+           ELSE
+               COMPUTE WS-AVERAGE =
+                   WS-SCORE-TOTAL / WS-SCORE-COUNT
+               COMPUTE WS-PASS-RATE =
+                   WS-PASS-COUNT * 100 / WS-SCORE-COUNT
+               DISPLAY "Scores read : " WS-SCORE-COUNT
+               DISPLAY "Average     : " WS-AVERAGE
+               DISPLAY "Pass rate   : " WS-PASS-RATE "%"
+               DISPLAY "Grade A     : " WS-COUNT-A
+               DISPLAY "Grade B     : " WS-COUNT-B
+               DISPLAY "Grade C     : " WS-COUNT-C
+               DISPLAY "Grade D     : " WS-COUNT-D
+               DISPLAY "Grade F     : " WS-COUNT-F
+           END-IF.
