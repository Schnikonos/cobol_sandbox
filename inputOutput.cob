@@ -6,36 +6,53 @@
       *-------------------
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT PRINT-LINE ASSIGN TO "aaaaa.txt".
-           SELECT ACCT-REC ASSIGN TO "bbbbbb.txt".
+           SELECT PRINT-LINE ASSIGN TO "aaaaa.txt"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ACCT-REC ASSIGN TO "bbbbbb.txt"
+              ORGANIZATION IS LINE SEQUENTIAL.
 
       *-------------------
        DATA DIVISION.
       *-------------------
        FILE SECTION.
-           
+
        FD PRINT-LINE.
-       01 PRINT-REC PIC X(7).
+       01 PRINT-REC PIC X(40).
 
        FD ACCT-REC.
        01 ACCT-RECORD.
           05 ACCT-NUMBER PIC 9(3).
           05 ACCT-NAME PIC X(4).
+          05 ACCT-BALANCE PIC S9(5)V99
+             SIGN IS TRAILING SEPARATE CHARACTER.
+
+       WORKING-STORAGE SECTION.
+       01 ACCT-END-FLAG PIC X VALUE "N".
+       01 ACCT-COUNT PIC 9(5) VALUE 0.
+       01 ACCT-COUNT-ED PIC ZZZZ9.
 
       *-------------------
        PROCEDURE DIVISION.
       *-------------------
            OPEN OUTPUT PRINT-LINE
               INPUT ACCT-REC
-           
-           READ ACCT-REC
-              AT END 
-                 MOVE "NO MORE RECORDS" TO PRINT-REC
-                 WRITE PRINT-REC
-           END-READ
 
+           PERFORM UNTIL ACCT-END-FLAG = "Y"
+              READ ACCT-REC
+                 AT END
+                    MOVE "Y" TO ACCT-END-FLAG
+                 NOT AT END
+                    ADD 1 TO ACCT-COUNT
+                    MOVE SPACES TO PRINT-REC
+                    MOVE ACCT-RECORD TO PRINT-REC
+                    WRITE PRINT-REC
+              END-READ
+           END-PERFORM
+
+           MOVE ACCT-COUNT TO ACCT-COUNT-ED
            MOVE SPACES TO PRINT-REC
-           MOVE ACCT-RECORD TO PRINT-REC
+           STRING "TOTAL ACCOUNTS PROCESSED " ACCT-COUNT-ED
+              DELIMITED BY SIZE INTO PRINT-REC
            WRITE PRINT-REC
 
            CLOSE PRINT-LINE ACCT-REC
