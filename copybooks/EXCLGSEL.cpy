@@ -0,0 +1,8 @@
+      *---------------------------------------------------------------
+      * EXCLGSEL - FILE-CONTROL entry for the shared exception log.
+      * COPY into FILE-CONTROL in any program that logs file-status
+      * exceptions via EXCLGPD.
+      *---------------------------------------------------------------
+           SELECT EXCEPTION-LOG-FILE ASSIGN TO "exception-log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-EXCEPTION-LOG.
