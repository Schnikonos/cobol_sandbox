@@ -0,0 +1,12 @@
+      *---------------------------------------------------------------
+      * EXCLGWS - WORKING-STORAGE fields for the shared exception log.
+      * COPY into WORKING-STORAGE SECTION in any program that logs
+      * file-status exceptions via EXCLGPD. The calling program MOVEs
+      * its program name, the file in question, and the bad FILE
+      * STATUS into EL-PROGRAM-ID/EL-CURRENT-FILE/EL-CURRENT-STATUS
+      * before PERFORM WRITE-EXCEPTION-LOG.
+      *---------------------------------------------------------------
+       01 FS-EXCEPTION-LOG       PIC XX.
+       01 EL-PROGRAM-ID          PIC X(20).
+       01 EL-CURRENT-FILE        PIC X(24).
+       01 EL-CURRENT-STATUS      PIC X(02).
