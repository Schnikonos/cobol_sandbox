@@ -0,0 +1,18 @@
+      *---------------------------------------------------------------
+      * EXCLGFD - FD and record layout for the shared exception log.
+      * COPY into FILE SECTION, after any program-local FD entries.
+      * No VALUE clause on any item here - an FD-level VALUE clause
+      * on this runtime turns WRITE into a FILE STATUS "71" failure,
+      * so every field is explicitly MOVEd by EXCLGPD instead.
+      *---------------------------------------------------------------
+       FD EXCEPTION-LOG-FILE.
+       01 EXCEPTION-LOG-REC.
+           05 EL-PROGRAM-NAME    PIC X(20).
+           05 EL-FILLER-1        PIC X.
+           05 EL-FILE-NAME       PIC X(24).
+           05 EL-FILLER-2        PIC X.
+           05 EL-STATUS-CODE     PIC X(02).
+           05 EL-FILLER-3        PIC X.
+           05 EL-LOG-DATE        PIC 9(08).
+           05 EL-FILLER-4        PIC X.
+           05 EL-LOG-TIME        PIC 9(06).
