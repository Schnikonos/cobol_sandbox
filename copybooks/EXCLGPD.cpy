@@ -0,0 +1,26 @@
+      *---------------------------------------------------------------
+      * EXCLGPD - shared exception-log write-up.
+      * COPY as a standalone paragraph in PROCEDURE DIVISION in any
+      * program that COPYs EXCLGSEL/EXCLGFD/EXCLGWS. Appends one line
+      * per call to EXCEPTION-LOG-FILE so every non-"00" file status
+      * across the suite lands in one place. Creates the log on its
+      * first-ever run, when OPEN EXTEND finds nothing to extend.
+      *---------------------------------------------------------------
+       WRITE-EXCEPTION-LOG.
+           ACCEPT EL-LOG-DATE FROM DATE YYYYMMDD
+           ACCEPT EL-LOG-TIME FROM TIME
+           MOVE EL-PROGRAM-ID     TO EL-PROGRAM-NAME
+           MOVE EL-CURRENT-FILE   TO EL-FILE-NAME
+           MOVE EL-CURRENT-STATUS TO EL-STATUS-CODE
+           MOVE SPACE TO EL-FILLER-1
+           MOVE SPACE TO EL-FILLER-2
+           MOVE SPACE TO EL-FILLER-3
+           MOVE SPACE TO EL-FILLER-4
+
+           OPEN EXTEND EXCEPTION-LOG-FILE
+           IF FS-EXCEPTION-LOG NOT = "00"
+               OPEN OUTPUT EXCEPTION-LOG-FILE
+           END-IF
+
+           WRITE EXCEPTION-LOG-REC
+           CLOSE EXCEPTION-LOG-FILE.
