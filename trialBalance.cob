@@ -0,0 +1,61 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRIAL-BALANCE.
+
+      *-------------------
+       ENVIRONMENT DIVISION.
+      *-------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-REC ASSIGN TO "bbbbbb.txt"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      *-------------------
+       DATA DIVISION.
+      *-------------------
+       FILE SECTION.
+       FD ACCT-REC.
+       01 ACCT-RECORD.
+          05 ACCT-NUMBER PIC 9(3).
+          05 ACCT-NAME PIC X(4).
+          05 ACCT-BALANCE PIC S9(5)V99
+             SIGN IS TRAILING SEPARATE CHARACTER.
+
+       WORKING-STORAGE SECTION.
+       01 ACCT-END-FLAG PIC X VALUE "N".
+       01 WS-DETAIL-LINE.
+          05 WS-D-NUMBER PIC 9(3).
+          05 FILLER PIC X VALUE SPACE.
+          05 WS-D-NAME PIC X(4).
+          05 FILLER PIC X VALUE SPACE.
+          05 WS-D-BALANCE PIC -(5)9.99.
+
+       01 WS-TOTAL-BALANCE PIC S9(7)V99 VALUE 0.
+       01 WS-TOTAL-ED PIC -(7)9.99.
+
+      *-------------------
+       PROCEDURE DIVISION.
+      *-------------------
+           OPEN INPUT ACCT-REC
+
+           PERFORM UNTIL ACCT-END-FLAG = "Y"
+              READ ACCT-REC
+                 AT END
+                    MOVE "Y" TO ACCT-END-FLAG
+                 NOT AT END
+                    PERFORM PRINT-TRIAL-BALANCE-LINE
+              END-READ
+           END-PERFORM
+
+           CLOSE ACCT-REC
+
+           MOVE WS-TOTAL-BALANCE TO WS-TOTAL-ED
+           DISPLAY "-------- -----  ---------"
+           DISPLAY "TOTAL:          " WS-TOTAL-ED
+           STOP RUN.
+
+       PRINT-TRIAL-BALANCE-LINE.
+           MOVE ACCT-NUMBER  TO WS-D-NUMBER
+           MOVE ACCT-NAME    TO WS-D-NAME
+           MOVE ACCT-BALANCE TO WS-D-BALANCE
+           DISPLAY WS-DETAIL-LINE
+           ADD ACCT-BALANCE TO WS-TOTAL-BALANCE.
