@@ -4,6 +4,12 @@
       *-------------------
        ENVIRONMENT DIVISION.
       *-------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PEOPLE-DIRECTORY-FILE
+               ASSIGN TO "people-directory.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-PEOPLE.
 
       *-------------------
        DATA DIVISION.
@@ -11,6 +17,9 @@
        FILE SECTION.
       *FD PRINT-LINE RECORDING MODE F.
 
+       FD PEOPLE-DIRECTORY-FILE.
+       01 PEOPLE-DIRECTORY-REC PIC X(20).
+
 
        WORKING-STORAGE SECTION.
        01 PRINT-REC.
@@ -38,6 +47,17 @@
           05 PEOPLE-NAME OCCURS 50 TIMES
               INDEXED BY PL-IDX  PIC X(20).
 
+       01 WS-PRINCIPAL-IN     PIC 9(7)V99.
+       01 WS-RATE-IN          PIC 9(4).
+       01 WS-PRINCIPAL        PIC S9(7)V99 COMP-3.
+       01 WS-DAILY-RATE       PIC S9V9999 COMP-3.
+
+       01 FS-PEOPLE           PIC XX.
+       01 PEOPLE-END-FLAG     PIC X VALUE "N".
+       01 PEOPLE-COUNT        PIC 9(2) VALUE 0.
+       01 PEOPLE-FOUND-FLAG   PIC X VALUE "N".
+       01 ADD-NAME-RESPONSE   PIC X.
+
        01 NUMBER-VALUES.
            05 FILLER PIC X(05) VALUE "One  ".
            05 FILLER PIC X(05) VALUE "Two  ".
@@ -72,13 +92,6 @@
 
            INITIALIZE TABLE-NAME REPLACING NUMERIC DATA BY 99.
 
-           MOVE "AAA" TO PEOPLE-NAME (1).
-           MOVE "BBB" TO PEOPLE-NAME (2).
-           MOVE "CCC" TO PEOPLE-NAME (3).
-           MOVE "DDD" TO PEOPLE-NAME (4).
-
-           MOVE "CCC" TO PEOPLE-SEARCH-DATA.
-
        DISPLAY-MESSAGE.
            DISPLAY "Hello COBOL!".
        DISPLAY-MESSAGE-2.
@@ -89,10 +102,82 @@
            DISPLAY "AAA " TABLE-NAME.
            DISPLAY "BBB " NUMBER-TABLE.
            DISPLAY "REC-1   " REC-1.
-       EXAMPLE-SEARCH.
+      *---------------------------------------------------------------
+      * Daily interest accrual: reads a principal and a daily rate,
+      * computes the accrued interest into ACCT-BALANCE using COMP-3
+      * arithmetic, and displays it through the edited ACCT-BALANCE-O
+      * picture declared above, so that field actually gets used.
+      *---------------------------------------------------------------
+       ACCRUE-INTEREST.
+           DISPLAY "Enter principal amount (e.g. 1000.00): ".
+           ACCEPT WS-PRINCIPAL-IN.
+           DISPLAY "Enter daily rate in ten-thousandths ".
+           DISPLAY "(e.g. 0005 = 0.0005): ".
+           ACCEPT WS-RATE-IN.
+
+           MOVE WS-PRINCIPAL-IN TO WS-PRINCIPAL.
+           COMPUTE WS-DAILY-RATE ROUNDED = WS-RATE-IN / 10000.
+
+           COMPUTE ACCT-BALANCE ROUNDED =
+               WS-PRINCIPAL * WS-DAILY-RATE.
+
+           MOVE ACCT-BALANCE TO ACCT-BALANCE-O.
+           DISPLAY "Accrued interest: " ACCT-BALANCE-O.
+      *---------------------------------------------------------------
+      * Name-directory subsystem: loads PEOPLE-NAME from
+      * people-directory.txt, looks up an operator-supplied name, and
+      * offers to add it (saving the directory back out) when it
+      * isn't already on file. Replaces the old one-shot SEARCH demo
+      * against a single hardcoded literal.
+      *---------------------------------------------------------------
+       LOAD-PEOPLE-DIRECTORY.
+           OPEN INPUT PEOPLE-DIRECTORY-FILE.
+           IF FS-PEOPLE NOT = "00"
+               DISPLAY "No existing directory, starting empty"
+           ELSE
+               PERFORM UNTIL PEOPLE-END-FLAG = "Y"
+                   READ PEOPLE-DIRECTORY-FILE
+                       AT END
+                           MOVE "Y" TO PEOPLE-END-FLAG
+                       NOT AT END
+                           ADD 1 TO PEOPLE-COUNT
+                           MOVE PEOPLE-DIRECTORY-REC
+                               TO PEOPLE-NAME(PEOPLE-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE PEOPLE-DIRECTORY-FILE
+           END-IF.
+
+       LOOKUP-NAME.
+           DISPLAY "Enter a name to look up: ".
+           ACCEPT PEOPLE-SEARCH-DATA.
+
            SET PL-IDX TO 1.
            SEARCH PEOPLE-NAME VARYING PL-IDX
-              AT END DISPLAY "Not found"
+              AT END
+                 DISPLAY "Not found"
               WHEN PEOPLE-SEARCH-DATA = PEOPLE-NAME(PL-IDX)
-                 DISPLAY "Found at position " PL-IDX.
+                 DISPLAY "Found at position " PL-IDX
+                 MOVE "Y" TO PEOPLE-FOUND-FLAG.
+
+       ADD-NAME-IF-MISSING.
+           IF PEOPLE-FOUND-FLAG = "N"
+               DISPLAY "Add this name to the directory? (Y/N): "
+               ACCEPT ADD-NAME-RESPONSE
+               IF ADD-NAME-RESPONSE = "Y"
+                   ADD 1 TO PEOPLE-COUNT
+                   MOVE PEOPLE-SEARCH-DATA TO PEOPLE-NAME(PEOPLE-COUNT)
+                   DISPLAY "Added at position " PEOPLE-COUNT
+               END-IF
+           END-IF.
+
+       SAVE-PEOPLE-DIRECTORY.
+           OPEN OUTPUT PEOPLE-DIRECTORY-FILE.
+           PERFORM VARYING PL-IDX FROM 1 BY 1
+                   UNTIL PL-IDX > PEOPLE-COUNT
+               MOVE PEOPLE-NAME(PL-IDX) TO PEOPLE-DIRECTORY-REC
+               WRITE PEOPLE-DIRECTORY-REC
+           END-PERFORM.
+           CLOSE PEOPLE-DIRECTORY-FILE.
+
            STOP RUN.
