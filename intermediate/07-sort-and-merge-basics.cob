@@ -5,28 +5,208 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT UNSORTED-FILE ASSIGN TO "intermediate/unsorted.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-UNSORTED.
+           SELECT REGION2-FILE ASSIGN TO "intermediate/region2.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REGION2.
+           SELECT REGION3-FILE ASSIGN TO "intermediate/region3.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REGION3.
            SELECT SORTED-FILE ASSIGN TO "intermediate/sorted.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-SORTED.
+           SELECT DUP-REPORT-FILE ASSIGN TO "intermediate/dups.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-DUP-REPORT.
+           SELECT SORT-WORK ASSIGN TO "intermediate/sortwork.tmp".
 
        DATA DIVISION.
        FILE SECTION.
        FD UNSORTED-FILE.
        01 UNSORTED-REC       PIC X(20).
 
+       FD REGION2-FILE.
+       01 REGION2-REC        PIC X(20).
+
+       FD REGION3-FILE.
+       01 REGION3-REC        PIC X(20).
+
        FD SORTED-FILE.
        01 SORTED-REC         PIC X(20).
 
+       FD DUP-REPORT-FILE.
+       01 DUP-REPORT-REC     PIC X(20).
+
        SD SORT-WORK.
        01 SORT-REC.
           05 SORT-KEY        PIC X(5).
           05 SORT-DATA       PIC X(15).
 
+       WORKING-STORAGE SECTION.
+       01 FS-UNSORTED        PIC XX.
+       01 FS-REGION2         PIC XX.
+       01 FS-REGION3         PIC XX.
+       01 FS-SORTED          PIC XX.
+       01 FS-DUP-REPORT      PIC XX.
+       01 WS-FEED-REC        PIC X(20).
+       01 WS-FEED-IDX        PIC 9 VALUE 1.
+       01 WS-END-FLAG        PIC X VALUE "N".
+       01 WS-OPEN-OK         PIC X VALUE "Y".
+       01 WS-PREV-KEY        PIC X(5) VALUE SPACES.
+       01 WS-KEY-COUNT       PIC 9(5) VALUE 0.
+
+       01 WS-DUP-LINE.
+          05 WS-DUP-KEY      PIC X(5).
+          05 FILLER          PIC X VALUE SPACE.
+          05 WS-DUP-COUNT    PIC ZZZZ9.
+
        PROCEDURE DIVISION.
+           MOVE 0 TO RETURN-CODE
            SORT SORT-WORK
                ON ASCENDING KEY SORT-KEY
-               USING UNSORTED-FILE
+               ON ASCENDING KEY SORT-DATA
+               INPUT PROCEDURE IS FILTER-AND-RELEASE
                GIVING SORTED-FILE
 
+           MOVE "N" TO WS-END-FLAG
+           PERFORM REPORT-DUPLICATES
+
            DISPLAY "Sort completed"
-           STOP RUN.
+           GOBACK.
+
+      *---------------------------------------------------------------
+      * Read every region feed and RELEASE only the records worth
+      * keeping, so a blank or flagged-deleted SORT-DATA never makes
+      * it into SORTED-FILE in the first place.
+      *---------------------------------------------------------------
+       FILTER-AND-RELEASE.
+           PERFORM FILTER-ONE-FEED
+               VARYING WS-FEED-IDX FROM 1 BY 1
+               UNTIL WS-FEED-IDX > 3.
+
+       FILTER-ONE-FEED.
+           MOVE "Y" TO WS-OPEN-OK
+           EVALUATE WS-FEED-IDX
+               WHEN 1
+                   OPEN INPUT UNSORTED-FILE
+                   IF FS-UNSORTED NOT = "00"
+                       DISPLAY "Cannot open unsorted feed, FS="
+                           FS-UNSORTED
+                       MOVE 8 TO RETURN-CODE
+                       MOVE "N" TO WS-OPEN-OK
+                   END-IF
+               WHEN 2
+                   OPEN INPUT REGION2-FILE
+                   IF FS-REGION2 NOT = "00"
+                       DISPLAY "Cannot open region2 feed, FS="
+                           FS-REGION2
+                       MOVE 8 TO RETURN-CODE
+                       MOVE "N" TO WS-OPEN-OK
+                   END-IF
+               WHEN 3
+                   OPEN INPUT REGION3-FILE
+                   IF FS-REGION3 NOT = "00"
+                       DISPLAY "Cannot open region3 feed, FS="
+                           FS-REGION3
+                       MOVE 8 TO RETURN-CODE
+                       MOVE "N" TO WS-OPEN-OK
+                   END-IF
+           END-EVALUATE
+
+           IF WS-OPEN-OK = "Y"
+               MOVE "N" TO WS-END-FLAG
+           ELSE
+               MOVE "Y" TO WS-END-FLAG
+           END-IF
+           PERFORM UNTIL WS-END-FLAG = "Y"
+               EVALUATE WS-FEED-IDX
+                   WHEN 1
+                       READ UNSORTED-FILE
+                           AT END MOVE "Y" TO WS-END-FLAG
+                           NOT AT END MOVE UNSORTED-REC TO WS-FEED-REC
+                       END-READ
+                   WHEN 2
+                       READ REGION2-FILE
+                           AT END MOVE "Y" TO WS-END-FLAG
+                           NOT AT END MOVE REGION2-REC TO WS-FEED-REC
+                       END-READ
+                   WHEN 3
+                       READ REGION3-FILE
+                           AT END MOVE "Y" TO WS-END-FLAG
+                           NOT AT END MOVE REGION3-REC TO WS-FEED-REC
+                       END-READ
+               END-EVALUATE
+               IF WS-END-FLAG NOT = "Y"
+                   PERFORM RELEASE-IF-KEEPABLE
+               END-IF
+           END-PERFORM
+
+           EVALUATE WS-FEED-IDX
+               WHEN 1
+                   CLOSE UNSORTED-FILE
+               WHEN 2
+                   CLOSE REGION2-FILE
+               WHEN 3
+                   CLOSE REGION3-FILE
+           END-EVALUATE.
+
+       RELEASE-IF-KEEPABLE.
+           MOVE WS-FEED-REC TO SORT-REC
+           IF SORT-DATA = SPACES OR SORT-DATA(1:1) = "*"
+               CONTINUE
+           ELSE
+               RELEASE SORT-REC
+           END-IF.
+
+      *---------------------------------------------------------------
+      * Walk the sorted output looking for SORT-KEY runs longer than
+      * one record, and tally them into a duplicates report so an
+      * upstream key-generation problem shows up here instead of
+      * silently propagating downstream.
+      *---------------------------------------------------------------
+       REPORT-DUPLICATES.
+           OPEN INPUT SORTED-FILE
+           IF FS-SORTED NOT = "00"
+               DISPLAY "Cannot open sorted file, FS=" FS-SORTED
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               OPEN OUTPUT DUP-REPORT-FILE
+               IF FS-DUP-REPORT NOT = "00"
+                   DISPLAY "Cannot open duplicates report, FS="
+                       FS-DUP-REPORT
+                   MOVE 8 TO RETURN-CODE
+                   CLOSE SORTED-FILE
+               ELSE
+                   MOVE "KEY   COUNT" TO DUP-REPORT-REC
+                   WRITE DUP-REPORT-REC
+
+                   PERFORM UNTIL WS-END-FLAG = "Y"
+                       READ SORTED-FILE
+                           AT END
+                               MOVE "Y" TO WS-END-FLAG
+                           NOT AT END
+                               PERFORM TALLY-SORTED-RECORD
+                       END-READ
+                   END-PERFORM
+                   PERFORM WRITE-DUP-LINE-IF-DUP
+
+                   CLOSE SORTED-FILE DUP-REPORT-FILE
+               END-IF
+           END-IF.
+
+       TALLY-SORTED-RECORD.
+           IF SORTED-REC(1:5) = WS-PREV-KEY
+               ADD 1 TO WS-KEY-COUNT
+           ELSE
+               PERFORM WRITE-DUP-LINE-IF-DUP
+               MOVE SORTED-REC(1:5) TO WS-PREV-KEY
+               MOVE 1 TO WS-KEY-COUNT
+           END-IF.
+
+       WRITE-DUP-LINE-IF-DUP.
+           IF WS-KEY-COUNT > 1 AND WS-PREV-KEY NOT = SPACES
+               MOVE WS-PREV-KEY TO WS-DUP-KEY
+               MOVE WS-KEY-COUNT TO WS-DUP-COUNT
+               WRITE DUP-REPORT-REC FROM WS-DUP-LINE
+           END-IF.
