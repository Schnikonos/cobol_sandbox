@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDATION-BATCH.
+
+      *---------------------------------------------------------------
+      * Batch counterpart to VALIDATION-PATTERNS: instead of looping
+      * on ACCEPT until an operator enters something valid, this reads
+      * a file of SCORE-TEXT values straight through, routing each one
+      * to a clean output file or a suspense file with a reason code,
+      * so an unattended batch run never blocks waiting on input.
+      *---------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCORE-IN-FILE ASSIGN TO "intermediate/scores-in.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-SCORE-IN.
+
+           SELECT SCORE-CLEAN-FILE
+               ASSIGN TO "intermediate/scores-clean.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-SCORE-CLEAN.
+
+           SELECT SCORE-SUSPENSE-FILE
+               ASSIGN TO "intermediate/scores-suspense.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-SCORE-SUSPENSE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SCORE-IN-FILE.
+       01 SCORE-IN-REC          PIC X(3).
+
+       FD SCORE-CLEAN-FILE.
+       01 SCORE-CLEAN-REC       PIC X(3).
+
+       FD SCORE-SUSPENSE-FILE.
+       01 SCORE-SUSPENSE-REC.
+          05 SS-SCORE-TEXT      PIC X(3).
+          05 SS-FILLER          PIC X.
+          05 SS-REASON-CODE     PIC X(12).
+
+       WORKING-STORAGE SECTION.
+       01 FS-SCORE-IN           PIC XX.
+       01 FS-SCORE-CLEAN        PIC XX.
+       01 FS-SCORE-SUSPENSE     PIC XX.
+       01 SCORE-END-FLAG        PIC X VALUE "N".
+
+       01 SCORE-NUM             PIC 9(3) VALUE 0.
+       01 CLEAN-COUNT           PIC 9(5) VALUE 0.
+       01 REJECT-COUNT          PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT SCORE-IN-FILE
+           IF FS-SCORE-IN NOT = "00"
+               DISPLAY "Cannot open SCORE-IN-FILE, FS=" FS-SCORE-IN
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT SCORE-CLEAN-FILE
+           OPEN OUTPUT SCORE-SUSPENSE-FILE
+
+           PERFORM UNTIL SCORE-END-FLAG = "Y"
+               READ SCORE-IN-FILE
+                   AT END
+                       MOVE "Y" TO SCORE-END-FLAG
+                   NOT AT END
+                       PERFORM VALIDATE-AND-ROUTE
+               END-READ
+           END-PERFORM
+
+           CLOSE SCORE-IN-FILE
+           CLOSE SCORE-CLEAN-FILE
+           CLOSE SCORE-SUSPENSE-FILE
+
+           DISPLAY "Accepted: " CLEAN-COUNT "  Rejected: " REJECT-COUNT
+           STOP RUN.
+
+      *---------------------------------------------------------------
+      * Same edit checks as VALIDATION-PATTERNS' interactive loop, but
+      * a reject writes a reason code to the suspense file instead of
+      * re-prompting.
+      *---------------------------------------------------------------
+       VALIDATE-AND-ROUTE.
+           IF SCORE-IN-REC NUMERIC
+               MOVE SCORE-IN-REC TO SCORE-NUM
+               IF SCORE-NUM <= 100
+                   MOVE SCORE-IN-REC TO SCORE-CLEAN-REC
+                   WRITE SCORE-CLEAN-REC
+                   ADD 1 TO CLEAN-COUNT
+               ELSE
+                   MOVE SCORE-IN-REC TO SS-SCORE-TEXT
+                   MOVE SPACE TO SS-FILLER
+                   MOVE "OUT-OF-RANGE" TO SS-REASON-CODE
+                   WRITE SCORE-SUSPENSE-REC
+                   ADD 1 TO REJECT-COUNT
+               END-IF
+           ELSE
+               MOVE SCORE-IN-REC TO SS-SCORE-TEXT
+               MOVE SPACE TO SS-FILLER
+               MOVE "NON-NUMERIC" TO SS-REASON-CODE
+               WRITE SCORE-SUSPENSE-REC
+               ADD 1 TO REJECT-COUNT
+           END-IF.
