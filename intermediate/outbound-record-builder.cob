@@ -0,0 +1,58 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OUTBOUND-RECORD-BUILDER.
+
+      *---------------------------------------------------------------
+      * Companion to STRING-PROCESSING's UNSTRING: once NAME-FIELD,
+      * AGE-FIELD, and CITY-FIELD have been pulled apart and cleaned
+      * up, this STRINGs them back together pipe-delimited and writes
+      * them to an outbound feed file, in the layout our downstream
+      * partner expects.
+      *---------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OUTBOUND-FILE
+               ASSIGN TO "intermediate/outbound-feed.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-OUTBOUND.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD OUTBOUND-FILE.
+       01 OUTBOUND-REC        PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01 FS-OUTBOUND         PIC XX.
+
+       01 NAME-FIELD          PIC X(15) VALUE "ALICE".
+       01 AGE-FIELD           PIC X(3)  VALUE "31".
+       01 CITY-FIELD          PIC X(15) VALUE "PARIS".
+
+       PROCEDURE DIVISION.
+           OPEN OUTPUT OUTBOUND-FILE
+           IF FS-OUTBOUND NOT = "00"
+               DISPLAY "Cannot open OUTBOUND-FILE, FS=" FS-OUTBOUND
+               STOP RUN
+           END-IF
+
+           PERFORM BUILD-AND-WRITE-RECORD
+
+           CLOSE OUTBOUND-FILE
+           STOP RUN.
+
+      *---------------------------------------------------------------
+      * Mirror image of STRING-PROCESSING's UNSTRING: same three
+      * fields, pipe-delimited, trimmed so padding doesn't leak into
+      * the outbound line.
+      *---------------------------------------------------------------
+       BUILD-AND-WRITE-RECORD.
+           MOVE SPACES TO OUTBOUND-REC
+           STRING
+               FUNCTION TRIM(NAME-FIELD) DELIMITED BY SIZE
+               "|"                       DELIMITED BY SIZE
+               FUNCTION TRIM(AGE-FIELD)  DELIMITED BY SIZE
+               "|"                       DELIMITED BY SIZE
+               FUNCTION TRIM(CITY-FIELD) DELIMITED BY SIZE
+               INTO OUTBOUND-REC
+           END-STRING
+           WRITE OUTBOUND-REC.
