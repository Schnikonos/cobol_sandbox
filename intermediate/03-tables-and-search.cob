@@ -1,39 +1,159 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TABLES-SEARCH.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADE-LOOKUP-FILE
+               ASSIGN TO "intermediate/grade-table.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-GRADE.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD GRADE-LOOKUP-FILE.
+       01 GRADE-LOOKUP-REC.
+          05 GL-CODE           PIC X.
+          05 GL-LABEL          PIC X(10).
+
        WORKING-STORAGE SECTION.
-       01 IDX                PIC 9 VALUE 1.
-       01 SEARCH-CODE        PIC X VALUE "C".
-       01 FOUND-FLAG         PIC X VALUE "N".
+       01 FS-GRADE            PIC XX.
+       01 GRADE-END-FLAG      PIC X VALUE "N".
+
+       01 IDX                 PIC 9(3).
+       01 SEARCH-CODE         PIC X VALUE "C".
+       01 FOUND-FLAG          PIC X VALUE "N".
 
+      *---------------------------------------------------------------
+      * Loaded from GRADE-LOOKUP-FILE at startup instead of hardcoded
+      * MOVEs, so the grading scale can be edited without a program
+      * change.
+      *---------------------------------------------------------------
+      * GRADE-LOOKUP-FILE is kept in ascending GRADE-CODE order so
+      * SEARCH ALL can binary-search it instead of scanning linearly.
+      * GRADE-TABLE-COUNT drives the OCCURS DEPENDING ON below, so a
+      * new grade tier only means adding a row to the lookup file, not
+      * recompiling with a bigger OCCURS literal.
+       01 GRADE-TABLE-COUNT   PIC 9(3) VALUE 0.
        01 GRADE-TABLE.
-          05 GRADE-ENTRY OCCURS 5 TIMES INDEXED BY G-IX.
+          05 GRADE-ENTRY OCCURS 1 TO 50 TIMES
+                DEPENDING ON GRADE-TABLE-COUNT
+                ASCENDING KEY IS GRADE-CODE
+                INDEXED BY G-IX.
              10 GRADE-CODE    PIC X.
              10 GRADE-LABEL   PIC X(10).
 
+       01 WS-NEW-CODE         PIC X VALUE "P".
+       01 WS-NEW-LABEL        PIC X(10) VALUE "PASS".
+       01 WS-MAINT-FOUND      PIC X VALUE "N".
+       01 WS-INS-POS          PIC 9(3).
+       01 WS-INS-FOUND        PIC X VALUE "N".
+
        PROCEDURE DIVISION.
-           MOVE "A" TO GRADE-CODE(1)
-           MOVE "EXCELLENT" TO GRADE-LABEL(1)
-           MOVE "B" TO GRADE-CODE(2)
-           MOVE "GOOD" TO GRADE-LABEL(2)
-           MOVE "C" TO GRADE-CODE(3)
-           MOVE "FAIR" TO GRADE-LABEL(3)
-           MOVE "D" TO GRADE-CODE(4)
-           MOVE "LOW" TO GRADE-LABEL(4)
-           MOVE "F" TO GRADE-CODE(5)
-           MOVE "FAIL" TO GRADE-LABEL(5)
-
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 5 
-                 OR FOUND-FLAG = "Y"
-               IF GRADE-CODE(IDX) = SEARCH-CODE
+           PERFORM LOAD-GRADE-TABLE
+           PERFORM SEARCH-GRADE-CODE
+
+           PERFORM MAINTAIN-GRADE-TABLE
+           PERFORM REWRITE-GRADE-LOOKUP-FILE
+
+           STOP RUN.
+
+      *---------------------------------------------------------------
+      * Binary search keyed on GRADE-CODE; lookup time no longer
+      * grows linearly with the size of the table.
+      *---------------------------------------------------------------
+       SEARCH-GRADE-CODE.
+           SET G-IX TO 1
+           SEARCH ALL GRADE-ENTRY
+               AT END
+                   DISPLAY "Code not found"
+               WHEN GRADE-CODE(G-IX) = SEARCH-CODE
                    MOVE "Y" TO FOUND-FLAG
-                   DISPLAY "Label: " GRADE-LABEL(IDX)
+                   DISPLAY "Label: " GRADE-LABEL(G-IX)
+           END-SEARCH.
+
+      *---------------------------------------------------------------
+      * Reads every row of GRADE-LOOKUP-FILE into GRADE-TABLE.
+      *---------------------------------------------------------------
+       LOAD-GRADE-TABLE.
+           OPEN INPUT GRADE-LOOKUP-FILE
+           IF FS-GRADE NOT = "00"
+               DISPLAY "Cannot open grade lookup file, FS=" FS-GRADE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL GRADE-END-FLAG = "Y"
+               READ GRADE-LOOKUP-FILE
+                   AT END
+                       MOVE "Y" TO GRADE-END-FLAG
+                   NOT AT END
+                       ADD 1 TO GRADE-TABLE-COUNT
+                       MOVE GL-CODE  TO GRADE-CODE(GRADE-TABLE-COUNT)
+                       MOVE GL-LABEL TO GRADE-LABEL(GRADE-TABLE-COUNT)
+               END-READ
+           END-PERFORM
+
+           CLOSE GRADE-LOOKUP-FILE.
+
+      *---------------------------------------------------------------
+      * Updates the label for WS-NEW-CODE if it already exists in the
+      * table, otherwise inserts it in GRADE-CODE order so the table
+      * stays sorted for SEARCH ALL's binary search regardless of
+      * where the new code falls.
+      *---------------------------------------------------------------
+       MAINTAIN-GRADE-TABLE.
+           MOVE "N" TO WS-MAINT-FOUND
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > GRADE-TABLE-COUNT
+               IF GRADE-CODE(IDX) = WS-NEW-CODE
+                   MOVE WS-NEW-LABEL TO GRADE-LABEL(IDX)
+                   MOVE "Y" TO WS-MAINT-FOUND
                END-IF
            END-PERFORM
 
-           IF FOUND-FLAG = "N"
-               DISPLAY "Code not found"
-           END-IF
+           IF WS-MAINT-FOUND = "N"
+               PERFORM FIND-INSERT-POSITION
+               PERFORM SHIFT-AND-INSERT
+           END-IF.
 
-           STOP RUN.
+      *---------------------------------------------------------------
+      * Locates the first slot whose GRADE-CODE sorts after the new
+      * code, so the new entry can be inserted ahead of it; defaults
+      * to one past the last entry when nothing sorts after it.
+      *---------------------------------------------------------------
+       FIND-INSERT-POSITION.
+           MOVE GRADE-TABLE-COUNT TO WS-INS-POS
+           ADD 1 TO WS-INS-POS
+           MOVE "N" TO WS-INS-FOUND
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > GRADE-TABLE-COUNT
+               IF WS-INS-FOUND = "N" AND GRADE-CODE(IDX) > WS-NEW-CODE
+                   MOVE IDX TO WS-INS-POS
+                   MOVE "Y" TO WS-INS-FOUND
+               END-IF
+           END-PERFORM.
+
+      *---------------------------------------------------------------
+      * Grows the table by one, slides everything from WS-INS-POS
+      * onward up a slot, then drops the new entry into the gap.
+      *---------------------------------------------------------------
+       SHIFT-AND-INSERT.
+           ADD 1 TO GRADE-TABLE-COUNT
+           PERFORM VARYING IDX FROM GRADE-TABLE-COUNT BY -1
+                   UNTIL IDX <= WS-INS-POS
+               MOVE GRADE-CODE(IDX - 1)  TO GRADE-CODE(IDX)
+               MOVE GRADE-LABEL(IDX - 1) TO GRADE-LABEL(IDX)
+           END-PERFORM
+           MOVE WS-NEW-CODE  TO GRADE-CODE(WS-INS-POS)
+           MOVE WS-NEW-LABEL TO GRADE-LABEL(WS-INS-POS).
+
+      *---------------------------------------------------------------
+      * Writes GRADE-TABLE back out so maintenance changes persist
+      * across runs.
+      *---------------------------------------------------------------
+       REWRITE-GRADE-LOOKUP-FILE.
+           OPEN OUTPUT GRADE-LOOKUP-FILE
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > GRADE-TABLE-COUNT
+               MOVE GRADE-CODE(IDX)  TO GL-CODE
+               MOVE GRADE-LABEL(IDX) TO GL-LABEL
+               WRITE GRADE-LOOKUP-REC
+           END-PERFORM
+           CLOSE GRADE-LOOKUP-FILE.
