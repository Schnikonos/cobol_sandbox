@@ -0,0 +1,295 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTLY-BATCH-CHAIN.
+
+      *---------------------------------------------------------------
+      * Run-control for the nightly sequence: refresh the student
+      * file, feed it into SORT-BASICS's sort, then print a roster
+      * report over the sorted result. Each step is a full program in
+      * its own right, so this driver CALLs each one and checks
+      * RETURN-CODE after it returns instead of kicking them off by
+      * hand in the right order every night. The chain stops at the
+      * first step that ends abnormally and says which one failed.
+      *
+      * The student refresh and the sort are wired together for real:
+      * RUN-SORT-STEP reads STUDENT-FILE and rewrites SORT-BASICS's
+      * UNSORTED-FILE feed from it before calling SORT-BASICS, so the
+      * region-feed sort is actually sorting the refreshed roster (on
+      * student ID) alongside the region2/region3 fixtures, not just
+      * running in sequence after it. RUN-REPORT-STEP then prints a
+      * paginated roster report straight off SORT-BASICS's own
+      * SORTED-FILE output, in REPORT-FORMATTING's page-header/footer
+      * style; it isn't a CALL to REPORT-FORMATTING itself, since that
+      * program's ITEM-FILE layout (qty/price/currency) has no item
+      * report analogue for a student roster.
+      *
+      * The number of the last step to complete successfully is kept
+      * in CHAIN-CKPT-FILE, so a restart after a cancelled or crashed
+      * run resumes at the next step instead of redoing the whole
+      * chain. A clean end-to-end run resets the checkpoint to 0 so
+      * the following night starts from the top again.
+      *---------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHAIN-CKPT-FILE
+               ASSIGN TO "intermediate/chain-checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CKPT.
+           SELECT STUDENT-FILE ASSIGN TO "beginner/students.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-STUDENT.
+           SELECT SORT-FEED-FILE
+               ASSIGN TO "intermediate/unsorted.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-SORT-FEED.
+           SELECT ROSTER-FILE ASSIGN TO "intermediate/sorted.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ROSTER.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CHAIN-CKPT-FILE.
+       01 CHAIN-CKPT-REC     PIC 9.
+
+       FD STUDENT-FILE.
+       01 STUDENT-RECORD.
+          05 STUDENT-ID          PIC 9(5).
+          05 STUDENT-LAST-NAME   PIC X(15).
+          05 STUDENT-FIRST-NAME  PIC X(15).
+          05 ENROLLMENT-STATUS   PIC X.
+          05 DATE-ENROLLED       PIC 9(8).
+
+      *---------------------------------------------------------------
+      * Same 20-byte shape SORT-BASICS reads for every region feed:
+      * a 5-byte sort key followed by 15 bytes of data.
+      *---------------------------------------------------------------
+       FD SORT-FEED-FILE.
+       01 SORT-FEED-REC.
+          05 SORT-FEED-KEY       PIC X(5).
+          05 SORT-FEED-DATA      PIC X(15).
+
+       FD ROSTER-FILE.
+       01 ROSTER-REC.
+          05 ROSTER-KEY          PIC X(5).
+          05 ROSTER-DATA         PIC X(15).
+
+       WORKING-STORAGE SECTION.
+       01 FS-CKPT             PIC XX.
+       01 FS-STUDENT          PIC XX.
+       01 FS-SORT-FEED        PIC XX.
+       01 FS-ROSTER           PIC XX.
+       01 WS-FAILED-STEP      PIC X(20) VALUE SPACES.
+       01 WS-LAST-STEP        PIC 9 VALUE 0.
+       01 WS-CKPT-STEP        PIC 9 VALUE 0.
+       01 WS-STUDENT-END-FLAG PIC X VALUE "N".
+       01 WS-ROSTER-END-FLAG  PIC X VALUE "N".
+       01 WS-ROSTER-COUNT     PIC 9(5) VALUE 0.
+
+       01 WS-RUN-DATE          PIC 9(8).
+       01 WS-RUN-DATE-ED.
+          05 WS-RUN-YYYY        PIC 9(4).
+          05 FILLER             PIC X VALUE "-".
+          05 WS-RUN-MM          PIC 9(2).
+          05 FILLER             PIC X VALUE "-".
+          05 WS-RUN-DD          PIC 9(2).
+
+       01 WS-PAGE-NO            PIC 9(3) VALUE 0.
+       01 WS-LINE-COUNT         PIC 9(3) VALUE 0.
+       01 WS-LINES-PER-PAGE     PIC 9(3) VALUE 10.
+
+       01 WS-ROSTER-LINE.
+          05 WS-R-KEY           PIC X(5).
+          05 FILLER             PIC X VALUE SPACE.
+          05 WS-R-DATA          PIC X(15).
+
+       PROCEDURE DIVISION.
+           PERFORM LOAD-CHECKPOINT
+           IF WS-LAST-STEP > 0
+               DISPLAY "Resuming nightly batch chain after step "
+                   WS-LAST-STEP
+           END-IF
+
+           IF WS-LAST-STEP < 1
+               PERFORM RUN-FILE-REFRESH-STEP
+               IF WS-FAILED-STEP = SPACES
+                   MOVE 1 TO WS-CKPT-STEP
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+           END-IF
+
+           IF WS-FAILED-STEP = SPACES AND WS-LAST-STEP < 2
+               PERFORM RUN-SORT-STEP
+               IF WS-FAILED-STEP = SPACES
+                   MOVE 2 TO WS-CKPT-STEP
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+           END-IF
+
+           IF WS-FAILED-STEP = SPACES AND WS-LAST-STEP < 3
+               PERFORM RUN-REPORT-STEP
+               IF WS-FAILED-STEP = SPACES
+                   MOVE 3 TO WS-CKPT-STEP
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+           END-IF
+
+           IF WS-FAILED-STEP = SPACES
+               MOVE 0 TO WS-CKPT-STEP
+               PERFORM WRITE-CHECKPOINT
+               DISPLAY "Nightly batch chain completed successfully"
+           ELSE
+               DISPLAY "Nightly batch chain failed at step: "
+                   WS-FAILED-STEP
+           END-IF
+           STOP RUN.
+
+      *---------------------------------------------------------------
+      * Picks up WS-LAST-STEP from the last run, if a checkpoint
+      * exists, so a restart resumes instead of starting at step one.
+      *---------------------------------------------------------------
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHAIN-CKPT-FILE
+           IF FS-CKPT = "00"
+               READ CHAIN-CKPT-FILE
+                   AT END
+                       MOVE 0 TO WS-LAST-STEP
+                   NOT AT END
+                       MOVE CHAIN-CKPT-REC TO WS-LAST-STEP
+               END-READ
+               CLOSE CHAIN-CKPT-FILE
+           ELSE
+               MOVE 0 TO WS-LAST-STEP
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHAIN-CKPT-FILE
+           MOVE WS-CKPT-STEP TO CHAIN-CKPT-REC
+           WRITE CHAIN-CKPT-REC
+           CLOSE CHAIN-CKPT-FILE.
+
+       RUN-FILE-REFRESH-STEP.
+           CALL "FILE-WRITE-READ-DEMO"
+           IF RETURN-CODE NOT = 0
+               MOVE "FILE-WRITE-READ-DEMO" TO WS-FAILED-STEP
+           END-IF.
+
+       RUN-SORT-STEP.
+           MOVE 0 TO RETURN-CODE
+           PERFORM BUILD-SORT-FEED-FROM-STUDENTS
+           IF RETURN-CODE NOT = 0
+               MOVE "NIGHTLY-BATCH-CHAIN (roster feed)"
+                   TO WS-FAILED-STEP
+           ELSE
+               CALL "SORT-BASICS"
+               IF RETURN-CODE NOT = 0
+                   MOVE "SORT-BASICS" TO WS-FAILED-STEP
+               END-IF
+           END-IF.
+
+      *---------------------------------------------------------------
+      * Rewrites SORT-BASICS's UNSORTED-FILE feed from the just
+      * -refreshed STUDENT-FILE, so the nightly sort is actually
+      * sorting that night's roster alongside the region2/region3
+      * fixtures instead of a stale, unrelated unsorted.txt. Student
+      * ID becomes the sort key and the last name becomes the sort
+      * data, the same SORT-KEY(5)/SORT-DATA(15) shape every other
+      * feed SORT-BASICS reads is already in.
+      *---------------------------------------------------------------
+       BUILD-SORT-FEED-FROM-STUDENTS.
+           OPEN INPUT STUDENT-FILE
+           IF FS-STUDENT NOT = "00"
+               DISPLAY "Cannot open student file, FS=" FS-STUDENT
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               OPEN OUTPUT SORT-FEED-FILE
+               IF FS-SORT-FEED NOT = "00"
+                   DISPLAY "Cannot open sort feed file, FS="
+                       FS-SORT-FEED
+                   MOVE 8 TO RETURN-CODE
+                   CLOSE STUDENT-FILE
+               ELSE
+                   MOVE "N" TO WS-STUDENT-END-FLAG
+                   PERFORM UNTIL WS-STUDENT-END-FLAG = "Y"
+                       READ STUDENT-FILE
+                           AT END
+                               MOVE "Y" TO WS-STUDENT-END-FLAG
+                           NOT AT END
+                               PERFORM WRITE-SORT-FEED-RECORD
+                       END-READ
+                   END-PERFORM
+                   CLOSE STUDENT-FILE SORT-FEED-FILE
+               END-IF
+           END-IF.
+
+       WRITE-SORT-FEED-RECORD.
+           MOVE STUDENT-ID        TO SORT-FEED-KEY
+           MOVE STUDENT-LAST-NAME TO SORT-FEED-DATA
+           WRITE SORT-FEED-REC.
+
+       RUN-REPORT-STEP.
+           MOVE 0 TO RETURN-CODE
+           PERFORM PRINT-SORTED-ROSTER
+           IF RETURN-CODE NOT = 0
+               MOVE "NIGHTLY-BATCH-CHAIN (roster report)"
+                   TO WS-FAILED-STEP
+           END-IF.
+
+      *---------------------------------------------------------------
+      * REPORT-FORMATTING-style paginated report - run-date/page-
+      * number header repeated every WS-LINES-PER-PAGE lines, column
+      * headings, a closing count line - but run directly over
+      * SORT-BASICS's SORTED-FILE output instead of REPORT-FORMATTING's
+      * own unrelated ITEM-FILE, whose qty/price/currency layout has
+      * no counterpart for roster data.
+      *---------------------------------------------------------------
+       PRINT-SORTED-ROSTER.
+           OPEN INPUT ROSTER-FILE
+           IF FS-ROSTER NOT = "00"
+               DISPLAY "Cannot open sorted file for roster report, FS="
+                   FS-ROSTER
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+               MOVE WS-RUN-DATE(1:4) TO WS-RUN-YYYY
+               MOVE WS-RUN-DATE(5:2) TO WS-RUN-MM
+               MOVE WS-RUN-DATE(7:2) TO WS-RUN-DD
+               MOVE 0 TO WS-PAGE-NO
+               MOVE 0 TO WS-ROSTER-COUNT
+               MOVE "N" TO WS-ROSTER-END-FLAG
+
+               PERFORM PRINT-ROSTER-PAGE-HEADER
+               PERFORM UNTIL WS-ROSTER-END-FLAG = "Y"
+                   READ ROSTER-FILE
+                       AT END
+                           MOVE "Y" TO WS-ROSTER-END-FLAG
+                       NOT AT END
+                           PERFORM PRINT-ROSTER-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE ROSTER-FILE
+
+               DISPLAY "-----------------------"
+               DISPLAY "STUDENTS LISTED: " WS-ROSTER-COUNT
+           END-IF.
+
+       PRINT-ROSTER-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM PRINT-ROSTER-PAGE-HEADER
+           END-IF
+           MOVE ROSTER-KEY  TO WS-R-KEY
+           MOVE ROSTER-DATA TO WS-R-DATA
+           DISPLAY WS-ROSTER-LINE
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-ROSTER-COUNT.
+
+       PRINT-ROSTER-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NO
+           IF WS-PAGE-NO > 1
+               DISPLAY " "
+           END-IF
+           DISPLAY "STUDENT ROSTER   RUN DATE: " WS-RUN-DATE-ED
+               "   PAGE: " WS-PAGE-NO
+           DISPLAY "ID    LAST NAME"
+           DISPLAY "----- ---------------"
+           MOVE 0 TO WS-LINE-COUNT.
