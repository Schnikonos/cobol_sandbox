@@ -0,0 +1,50 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIELD-VALIDATOR.
+
+      *---------------------------------------------------------------
+      * Shared validation routine. VALIDATION-PATTERNS only ever
+      * checked one field against itself (numeric, <= 100); this pulls
+      * that rule into a CALLable subprogram and adds a cross-field
+      * rule (an end date may not precede its start date) so any
+      * program can reuse both without reimplementing the IF logic.
+      *
+      * LK-START-DATE/LK-END-DATE are YYYYMMDD. Pass ZERO for both
+      * when there's no date pair to check (the score-only case).
+      *---------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-SCORE-NUM       PIC 9(3) VALUE 0.
+
+       LINKAGE SECTION.
+       01 LK-SCORE-TEXT      PIC X(3).
+       01 LK-START-DATE      PIC 9(8).
+       01 LK-END-DATE        PIC 9(8).
+       01 LK-VALID-FLAG      PIC X.
+       01 LK-REASON-CODE     PIC X(12).
+
+       PROCEDURE DIVISION USING LK-SCORE-TEXT LK-START-DATE
+               LK-END-DATE LK-VALID-FLAG LK-REASON-CODE.
+           MOVE "Y" TO LK-VALID-FLAG
+           MOVE SPACE TO LK-REASON-CODE
+
+           IF LK-SCORE-TEXT NUMERIC
+               MOVE LK-SCORE-TEXT TO WS-SCORE-NUM
+               IF WS-SCORE-NUM > 100
+                   MOVE "N" TO LK-VALID-FLAG
+                   MOVE "OUT-OF-RANGE" TO LK-REASON-CODE
+               END-IF
+           ELSE
+               MOVE "N" TO LK-VALID-FLAG
+               MOVE "NON-NUMERIC" TO LK-REASON-CODE
+           END-IF
+
+           IF LK-VALID-FLAG = "Y"
+               IF LK-START-DATE NOT = 0 OR LK-END-DATE NOT = 0
+                   IF LK-END-DATE < LK-START-DATE
+                       MOVE "N" TO LK-VALID-FLAG
+                       MOVE "BAD-DATE-RANGE" TO LK-REASON-CODE
+                   END-IF
+               END-IF
+           END-IF
+
+           GOBACK.
