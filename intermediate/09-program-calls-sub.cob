@@ -0,0 +1,43 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALLS-SUB.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-IDX             PIC 9.
+       01 WS-PREV-CEILING    PIC 9(5)V99.
+       01 WS-SLICE           PIC 9(5)V99.
+
+       LINKAGE SECTION.
+       01 LK-AMOUNT          PIC 9(5)V99.
+
+       01 LK-BRACKET-TABLE.
+          05 LK-BRACKET OCCURS 5 TIMES.
+             10 LK-BRACKET-CEILING PIC 9(5)V99.
+             10 LK-BRACKET-RATE    PIC 9V999.
+
+       01 LK-TAX-OUT         PIC 9(5)V99.
+       01 LK-BRACKET-USED    PIC 9.
+
+       PROCEDURE DIVISION USING LK-AMOUNT LK-BRACKET-TABLE
+               LK-TAX-OUT LK-BRACKET-USED.
+           MOVE 0 TO LK-TAX-OUT
+           MOVE 0 TO LK-BRACKET-USED
+           MOVE 0 TO WS-PREV-CEILING
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 5
+               IF LK-AMOUNT > WS-PREV-CEILING
+                   IF LK-AMOUNT < LK-BRACKET-CEILING(WS-IDX)
+                       COMPUTE WS-SLICE =
+                           LK-AMOUNT - WS-PREV-CEILING
+                   ELSE
+                       COMPUTE WS-SLICE =
+                           LK-BRACKET-CEILING(WS-IDX) - WS-PREV-CEILING
+                   END-IF
+                   COMPUTE LK-TAX-OUT ROUNDED =
+                       LK-TAX-OUT + WS-SLICE * LK-BRACKET-RATE(WS-IDX)
+                   MOVE WS-IDX TO LK-BRACKET-USED
+               END-IF
+               MOVE LK-BRACKET-CEILING(WS-IDX) TO WS-PREV-CEILING
+           END-PERFORM
+
+           GOBACK.
