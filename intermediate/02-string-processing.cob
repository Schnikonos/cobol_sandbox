@@ -4,18 +4,60 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 RAW-LINE           PIC X(40) VALUE "ALICE|31|PARIS".
+
+      *---------------------------------------------------------------
+      * Upstream lines aren't guaranteed to carry exactly three
+      * pipe-delimited fields, so fields are peeled off one at a time
+      * with WITH POINTER/TALLYING instead of a single fixed-arity
+      * UNSTRING. WS-TALLY ends up holding however many fields (2-5)
+      * actually showed up in the line.
+      *---------------------------------------------------------------
+       01 FIELD-TABLE.
+          05 FIELD-ENTRY     PIC X(15) OCCURS 5 TIMES.
+
+       01 WS-POINTER         PIC 9(3) VALUE 1.
+       01 WS-TALLY           PIC 9(3) VALUE 0.
+       01 WS-NEXT-IX         PIC 9(3).
+       01 IDX                PIC 9(3).
+
        01 NAME-FIELD         PIC X(15).
        01 AGE-FIELD          PIC X(3).
        01 CITY-FIELD         PIC X(15).
 
        PROCEDURE DIVISION.
-           UNSTRING RAW-LINE
-               DELIMITED BY "|"
-               INTO NAME-FIELD AGE-FIELD CITY-FIELD
-           END-UNSTRING
+           PERFORM SPLIT-NEXT-FIELD
+               UNTIL WS-POINTER > LENGTH OF RAW-LINE
+                  OR WS-TALLY = 5
+
+           MOVE FIELD-ENTRY(1) TO NAME-FIELD
+           IF WS-TALLY >= 2
+               MOVE FIELD-ENTRY(2) TO AGE-FIELD
+           END-IF
+           IF WS-TALLY >= 3
+               MOVE FIELD-ENTRY(3) TO CITY-FIELD
+           END-IF
+
+           DISPLAY "Fields found: " WS-TALLY
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-TALLY
+               DISPLAY "Field " IDX ": " FIELD-ENTRY(IDX)
+           END-PERFORM
 
            DISPLAY "Name: " NAME-FIELD
            DISPLAY "Age:  " AGE-FIELD
            DISPLAY "City: " CITY-FIELD
 
            STOP RUN.
+
+      *---------------------------------------------------------------
+      * Pulls the next pipe-delimited field out of RAW-LINE starting
+      * at WS-POINTER; TALLYING IN adds 1 to WS-TALLY for each field
+      * actually unstrung, so a short line just stops early instead of
+      * blowing up.
+      *---------------------------------------------------------------
+       SPLIT-NEXT-FIELD.
+           COMPUTE WS-NEXT-IX = WS-TALLY + 1
+           UNSTRING RAW-LINE DELIMITED BY "|"
+               INTO FIELD-ENTRY(WS-NEXT-IX)
+               WITH POINTER WS-POINTER
+               TALLYING IN WS-TALLY
+           END-UNSTRING.
