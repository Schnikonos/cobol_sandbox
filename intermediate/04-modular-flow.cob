@@ -1,27 +1,140 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MODULAR-FLOW.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO "intermediate/modular-flow-audit.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDIT.
+
+           SELECT RESULTS-FILE
+               ASSIGN TO "intermediate/modular-flow-results.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RESULTS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-REC       PIC X(60).
+
+       FD RESULTS-FILE.
+       01 RESULTS-REC.
+          05 RR-USER-NAME     PIC X(20).
+          05 RR-USER-SCORE    PIC 9(3).
+          05 RR-CATEGORY      PIC X(15).
+
        WORKING-STORAGE SECTION.
+       01 FS-AUDIT            PIC XX.
+       01 FS-RESULTS          PIC XX.
+
        01 USER-NAME          PIC X(20).
        01 USER-SCORE         PIC 9(3).
+       01 RESULT-CATEGORY    PIC X(15).
+
+       01 WS-PARA-NAME        PIC X(15).
+       01 WS-TODAY            PIC 9(8).
+       01 WS-NOW              PIC 9(8).
+
+      *---------------------------------------------------------------
+      * Every WRITE-AUDIT-LINE call stamps the current paragraph
+      * against the fields in flight, so "did my score get processed
+      * last Tuesday" has an answer besides memory.
+      *---------------------------------------------------------------
+       01 AUDIT-LINE-FIELDS.
+          05 AL-DATE           PIC 9(8).
+          05 AL-SPACE-1        PIC X VALUE SPACE.
+          05 AL-TIME           PIC 9(6).
+          05 AL-SPACE-2        PIC X VALUE SPACE.
+          05 AL-PARA-NAME      PIC X(15).
+          05 AL-SPACE-3        PIC X VALUE SPACE.
+          05 AL-USER-NAME      PIC X(20).
+          05 AL-SPACE-4        PIC X VALUE SPACE.
+          05 AL-USER-SCORE     PIC 9(3).
 
        PROCEDURE DIVISION.
+           OPEN OUTPUT AUDIT-LOG-FILE
+           IF FS-AUDIT NOT = "00"
+               DISPLAY "Cannot open AUDIT-LOG-FILE, FS=" FS-AUDIT
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT RESULTS-FILE
+           IF FS-RESULTS NOT = "00"
+               DISPLAY "Cannot open RESULTS-FILE, FS=" FS-RESULTS
+               STOP RUN
+           END-IF
+
            PERFORM INIT-PROGRAM
            PERFORM READ-INPUT
+           PERFORM CATEGORIZE-RESULT
            PERFORM SHOW-RESULT
+
+           CLOSE AUDIT-LOG-FILE
+           CLOSE RESULTS-FILE
            STOP RUN.
 
        INIT-PROGRAM.
            MOVE SPACES TO USER-NAME
-           MOVE 0 TO USER-SCORE.
+           MOVE 0 TO USER-SCORE
+           MOVE "INIT-PROGRAM" TO WS-PARA-NAME
+           PERFORM WRITE-AUDIT-LINE.
 
        READ-INPUT.
            DISPLAY "Enter name: "
            ACCEPT USER-NAME
            DISPLAY "Enter score: "
-           ACCEPT USER-SCORE.
+           ACCEPT USER-SCORE
+           MOVE "READ-INPUT" TO WS-PARA-NAME
+           PERFORM WRITE-AUDIT-LINE.
+
+      *---------------------------------------------------------------
+      * Buckets the raw score into a business-meaningful category so
+      * SHOW-RESULT and the results file both carry more than the
+      * number alone.
+      *---------------------------------------------------------------
+       CATEGORIZE-RESULT.
+           EVALUATE TRUE
+               WHEN USER-SCORE >= 90
+                   MOVE "EXCELLENT" TO RESULT-CATEGORY
+               WHEN USER-SCORE >= 70
+                   MOVE "GOOD" TO RESULT-CATEGORY
+               WHEN USER-SCORE >= 50
+                   MOVE "FAIR" TO RESULT-CATEGORY
+               WHEN OTHER
+                   MOVE "NEEDS-IMPROVEMENT" TO RESULT-CATEGORY
+           END-EVALUATE
+           MOVE "CATEGORIZE-RESULT" TO WS-PARA-NAME
+           PERFORM WRITE-AUDIT-LINE.
 
        SHOW-RESULT.
-           DISPLAY "User:  " USER-NAME
-           DISPLAY "Score: " USER-SCORE.
+           DISPLAY "User:     " USER-NAME
+           DISPLAY "Score:    " USER-SCORE
+           DISPLAY "Category: " RESULT-CATEGORY
+           MOVE "SHOW-RESULT" TO WS-PARA-NAME
+           PERFORM WRITE-AUDIT-LINE
+
+           MOVE USER-NAME      TO RR-USER-NAME
+           MOVE USER-SCORE     TO RR-USER-SCORE
+           MOVE RESULT-CATEGORY TO RR-CATEGORY
+           WRITE RESULTS-REC.
+
+      *---------------------------------------------------------------
+      * Appends one audit line per paragraph call. WS-TODAY/WS-NOW are
+      * reread each time rather than cached once, so a slow interactive
+      * run (ACCEPT waiting on an operator) still gets an accurate
+      * per-paragraph stamp.
+      *---------------------------------------------------------------
+       WRITE-AUDIT-LINE.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           ACCEPT WS-NOW FROM TIME
+           MOVE WS-TODAY        TO AL-DATE
+           MOVE WS-NOW(1:6)     TO AL-TIME
+           MOVE SPACE           TO AL-SPACE-1 AL-SPACE-2
+                                    AL-SPACE-3 AL-SPACE-4
+           MOVE WS-PARA-NAME    TO AL-PARA-NAME
+           MOVE USER-NAME       TO AL-USER-NAME
+           MOVE USER-SCORE      TO AL-USER-SCORE
+           MOVE AUDIT-LINE-FIELDS TO AUDIT-LOG-REC
+           WRITE AUDIT-LOG-REC.
