@@ -0,0 +1,74 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSV-FIELD-PARSER.
+
+      *---------------------------------------------------------------
+      * Companion to STRING-PROCESSING's pipe-delimited UNSTRING: the
+      * vendor feed is comma-separated with quoted text fields, so a
+      * plain "DELIMITED BY ','" breaks on a name like "Smith, Jr.".
+      * This scans the line character by character, tracking whether
+      * it's inside a quoted field, and only treats a comma as a field
+      * separator when it isn't.
+      *---------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 RAW-LINE           PIC X(60)
+             VALUE '"Smith, Jr.",31,"Paris, France"'.
+       01 WS-LINE-LEN         PIC 9(3) VALUE 0.
+
+       01 WS-POS              PIC 9(3) VALUE 1.
+       01 WS-CHAR              PIC X.
+       01 IN-QUOTES-FLAG       PIC X VALUE "N".
+
+       01 CSV-FIELD-TABLE.
+          05 CSV-FIELD         PIC X(20) OCCURS 5 TIMES.
+       01 CSV-FIELD-COUNT      PIC 9 VALUE 1.
+       01 CSV-FIELD-LEN        PIC 9(3) VALUE 0.
+       01 IDX                  PIC 9(3).
+
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------
+      * RAW-LINE is padded with trailing spaces out to its PIC X(60)
+      * width, so the scan is bounded by the trimmed content length,
+      * not the field's declared size - otherwise the pad spaces fall
+      * into SCAN-ONE-CHAR's WHEN OTHER and keep growing CSV-FIELD-LEN
+      * past CSV-FIELD's width.
+      *---------------------------------------------------------------
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(RAW-LINE)) TO WS-LINE-LEN
+
+           PERFORM SCAN-ONE-CHAR
+               VARYING WS-POS FROM 1 BY 1 UNTIL WS-POS > WS-LINE-LEN
+
+           DISPLAY "Fields found: " CSV-FIELD-COUNT
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > CSV-FIELD-COUNT
+               DISPLAY "Field " IDX ": " CSV-FIELD(IDX)
+           END-PERFORM
+
+           STOP RUN.
+
+      *---------------------------------------------------------------
+      * Quote toggles IN-QUOTES-FLAG and is dropped from the output;
+      * a comma ends the current field only when not inside quotes;
+      * everything else is appended to the field currently being built.
+      *---------------------------------------------------------------
+       SCAN-ONE-CHAR.
+           MOVE RAW-LINE(WS-POS:1) TO WS-CHAR
+
+           EVALUATE TRUE
+               WHEN WS-CHAR = '"'
+                   IF IN-QUOTES-FLAG = "Y"
+                       MOVE "N" TO IN-QUOTES-FLAG
+                   ELSE
+                       MOVE "Y" TO IN-QUOTES-FLAG
+                   END-IF
+               WHEN WS-CHAR = "," AND IN-QUOTES-FLAG = "N"
+                   IF CSV-FIELD-COUNT < 5
+                       ADD 1 TO CSV-FIELD-COUNT
+                       MOVE 0 TO CSV-FIELD-LEN
+                   END-IF
+               WHEN OTHER
+                   IF CSV-FIELD-LEN < 20
+                       ADD 1 TO CSV-FIELD-LEN
+                       MOVE WS-CHAR TO
+                           CSV-FIELD(CSV-FIELD-COUNT)(CSV-FIELD-LEN:1)
+                   END-IF
+           END-EVALUATE.
