@@ -3,17 +3,34 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-AMOUNT          PIC 9(5)V99 VALUE 250.00.
-       01 WS-TAX-RATE        PIC 9V99 VALUE 0.07.
+       01 WS-AMOUNT          PIC 9(5)V99 VALUE 32500.00.
        01 WS-TAX-OUT         PIC 9(5)V99 VALUE 0.
+       01 WS-BRACKET-USED    PIC 9 VALUE 0.
+
+       01 WS-BRACKET-TABLE.
+          05 WS-BRACKET OCCURS 5 TIMES.
+             10 WS-BRACKET-CEILING PIC 9(5)V99.
+             10 WS-BRACKET-RATE    PIC 9V999.
 
        PROCEDURE DIVISION.
+           MOVE 10000.00 TO WS-BRACKET-CEILING(1)
+           MOVE 0.050    TO WS-BRACKET-RATE(1)
+           MOVE 25000.00 TO WS-BRACKET-CEILING(2)
+           MOVE 0.120    TO WS-BRACKET-RATE(2)
+           MOVE 50000.00 TO WS-BRACKET-CEILING(3)
+           MOVE 0.220    TO WS-BRACKET-RATE(3)
+           MOVE 80000.00 TO WS-BRACKET-CEILING(4)
+           MOVE 0.240    TO WS-BRACKET-RATE(4)
+           MOVE 99999.99 TO WS-BRACKET-CEILING(5)
+           MOVE 0.320    TO WS-BRACKET-RATE(5)
+
            DISPLAY "Amount:   " WS-AMOUNT
-           DISPLAY "Tax rate: " WS-TAX-RATE
 
            CALL "CALLS-SUB"
-               USING WS-AMOUNT WS-TAX-RATE WS-TAX-OUT
+               USING WS-AMOUNT WS-BRACKET-TABLE WS-TAX-OUT
+                   WS-BRACKET-USED
            END-CALL
 
-           DISPLAY "Tax out:  " WS-TAX-OUT
+           DISPLAY "Tax out:      " WS-TAX-OUT
+           DISPLAY "Top bracket:  " WS-BRACKET-USED
            STOP RUN.
