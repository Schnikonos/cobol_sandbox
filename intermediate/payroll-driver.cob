@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYROLL-DRIVER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "intermediate/employees.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-EMPLOYEE.
+           SELECT REGISTER-FILE ASSIGN TO "intermediate/register.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REGISTER.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-FILE.
+       01 EMPLOYEE-LINE      PIC X(40).
+
+       FD REGISTER-FILE.
+       01 REGISTER-LINE      PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 FS-EMPLOYEE        PIC XX.
+       01 FS-REGISTER        PIC XX.
+       01 END-FLAG           PIC X VALUE "N".
+
+       01 EMP-ID             PIC X(6).
+       01 EMP-GROSS-TEXT     PIC X(10).
+       01 EMP-GROSS-NUM REDEFINES EMP-GROSS-TEXT PIC 9(7).
+       01 WS-AMOUNT          PIC 9(5)V99.
+       01 WS-TAX-OUT         PIC 9(5)V99.
+       01 WS-NET-PAY         PIC 9(5)V99.
+       01 WS-BRACKET-USED    PIC 9.
+
+       01 WS-TOTAL-GROSS     PIC 9(7)V99 VALUE 0.
+       01 WS-TOTAL-TAX       PIC 9(7)V99 VALUE 0.
+       01 WS-TOTAL-NET       PIC 9(7)V99 VALUE 0.
+       01 WS-EMP-COUNT       PIC 9(5) VALUE 0.
+
+       01 WS-BRACKET-TABLE.
+          05 WS-BRACKET OCCURS 5 TIMES.
+             10 WS-BRACKET-CEILING PIC 9(5)V99.
+             10 WS-BRACKET-RATE    PIC 9V999.
+
+       01 WS-REG-DETAIL.
+          05 WS-REG-ID       PIC X(6).
+          05 FILLER          PIC X VALUE SPACE.
+          05 WS-REG-GROSS    PIC Z(4)9.99.
+          05 FILLER          PIC X VALUE SPACE.
+          05 WS-REG-TAX      PIC Z(4)9.99.
+          05 FILLER          PIC X VALUE SPACE.
+          05 WS-REG-NET      PIC Z(4)9.99.
+
+       01 WS-REG-TOTAL.
+          05 FILLER          PIC X(6)  VALUE "TOTALS".
+          05 FILLER          PIC X     VALUE SPACE.
+          05 WS-TOT-GROSS    PIC Z(6)9.99.
+          05 FILLER          PIC X     VALUE SPACE.
+          05 WS-TOT-TAX      PIC Z(6)9.99.
+          05 FILLER          PIC X     VALUE SPACE.
+          05 WS-TOT-NET      PIC Z(6)9.99.
+
+       PROCEDURE DIVISION.
+           PERFORM 1000-INIT-BRACKETS
+
+           OPEN INPUT EMPLOYEE-FILE
+           IF FS-EMPLOYEE NOT = "00"
+               DISPLAY "Cannot open employee file, FS=" FS-EMPLOYEE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT REGISTER-FILE
+           MOVE "EMP-ID GROSS    TAX      NET" TO REGISTER-LINE
+           WRITE REGISTER-LINE
+
+           PERFORM UNTIL END-FLAG = "Y"
+               READ EMPLOYEE-FILE
+                   AT END
+                       MOVE "Y" TO END-FLAG
+                   NOT AT END
+                       PERFORM 2000-PROCESS-EMPLOYEE
+               END-READ
+           END-PERFORM
+
+           MOVE WS-TOTAL-GROSS TO WS-TOT-GROSS
+           MOVE WS-TOTAL-TAX   TO WS-TOT-TAX
+           MOVE WS-TOTAL-NET   TO WS-TOT-NET
+           WRITE REGISTER-LINE FROM WS-REG-TOTAL
+
+           CLOSE EMPLOYEE-FILE REGISTER-FILE
+
+           DISPLAY "Employees processed: " WS-EMP-COUNT
+           DISPLAY "Total gross:         " WS-TOTAL-GROSS
+           DISPLAY "Total tax:           " WS-TOTAL-TAX
+           DISPLAY "Total net:           " WS-TOTAL-NET
+           STOP RUN.
+
+       1000-INIT-BRACKETS.
+           MOVE 10000.00 TO WS-BRACKET-CEILING(1)
+           MOVE 0.050    TO WS-BRACKET-RATE(1)
+           MOVE 25000.00 TO WS-BRACKET-CEILING(2)
+           MOVE 0.120    TO WS-BRACKET-RATE(2)
+           MOVE 50000.00 TO WS-BRACKET-CEILING(3)
+           MOVE 0.220    TO WS-BRACKET-RATE(3)
+           MOVE 80000.00 TO WS-BRACKET-CEILING(4)
+           MOVE 0.240    TO WS-BRACKET-RATE(4)
+           MOVE 99999.99 TO WS-BRACKET-CEILING(5)
+           MOVE 0.320    TO WS-BRACKET-RATE(5).
+
+       2000-PROCESS-EMPLOYEE.
+           UNSTRING EMPLOYEE-LINE DELIMITED BY ","
+               INTO EMP-ID EMP-GROSS-TEXT
+           END-UNSTRING
+           MOVE EMP-GROSS-NUM TO WS-AMOUNT
+
+           CALL "CALLS-SUB"
+               USING WS-AMOUNT WS-BRACKET-TABLE WS-TAX-OUT
+                   WS-BRACKET-USED
+           END-CALL
+
+           COMPUTE WS-NET-PAY = WS-AMOUNT - WS-TAX-OUT
+
+           MOVE EMP-ID      TO WS-REG-ID
+           MOVE WS-AMOUNT   TO WS-REG-GROSS
+           MOVE WS-TAX-OUT  TO WS-REG-TAX
+           MOVE WS-NET-PAY  TO WS-REG-NET
+           WRITE REGISTER-LINE FROM WS-REG-DETAIL
+
+           ADD 1 TO WS-EMP-COUNT
+           ADD WS-AMOUNT  TO WS-TOTAL-GROSS
+           ADD WS-TAX-OUT TO WS-TOTAL-TAX
+           ADD WS-NET-PAY TO WS-TOTAL-NET.
