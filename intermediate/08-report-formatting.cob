@@ -1,18 +1,250 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. REPORT-FORMATTING.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ITEM-FILE ASSIGN TO "intermediate/items.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ITEM.
+           SELECT CSV-FILE ASSIGN TO "intermediate/items.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CSV.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD ITEM-FILE.
+       01 ITEM-FILE-REC.
+          05 FILE-ITEM-NAME     PIC X(12).
+          05 FILE-ITEM-QTY      PIC 9(3).
+          05 FILE-ITEM-PRICE    PIC 9(3)V99.
+          05 FILE-ITEM-CATEGORY PIC X(10).
+          05 FILE-ITEM-CURRENCY PIC X(3).
+          05 FILE-ITEM-RND-MODE PIC X(1).
+
+       FD CSV-FILE.
+       01 CSV-LINE              PIC X(60).
+
        WORKING-STORAGE SECTION.
-       01 ITEM-NAME          PIC X(12) VALUE "NOTEBOOK".
-       01 ITEM-QTY           PIC 9(3) VALUE 3.
-       01 ITEM-PRICE         PIC 9(3)V99 VALUE 12.50.
-       01 ITEM-TOTAL         PIC 9(5)V99 VALUE 0.
+       01 FS-ITEM               PIC XX.
+       01 FS-CSV                PIC XX.
+       01 WS-END-FLAG           PIC X VALUE "N".
+
+       01 WS-CSV-QTY-ED         PIC Z(3)9.
+       01 WS-CSV-PRICE-ED       PIC Z(3)9.99.
+       01 WS-CSV-TOTAL-ED       PIC Z(5)9.99.
+
+       01 ITEM-NAME             PIC X(12).
+       01 ITEM-QTY              PIC 9(3).
+       01 ITEM-PRICE            PIC 9(3)V99.
+       01 ITEM-CATEGORY         PIC X(10).
+       01 ITEM-CURRENCY         PIC X(3).
+       01 ITEM-ROUND-MODE       PIC X(1).
+           88 ITEM-ROUND-TRUNCATION     VALUE "T".
+           88 ITEM-ROUND-AWAY-FROM-ZERO VALUE "U".
+           88 ITEM-ROUND-NEAREST-EVEN  VALUE "E".
+       01 ITEM-TOTAL            PIC 9(5)V99 VALUE 0.
+       01 WS-WHOLE-UNITS        PIC 9(5) VALUE 0.
+
+       01 WS-CURR-CATEGORY      PIC X(10) VALUE SPACES.
+       01 WS-CATEGORY-TOTAL     PIC 9(7)V99 VALUE 0.
+       01 WS-FIRST-ITEM         PIC X VALUE "Y".
+
+       01 WS-SUBTOTAL-LINE.
+          05 FILLER             PIC X(6) VALUE SPACES.
+          05 WS-SUB-LABEL       PIC X(10).
+          05 FILLER             PIC X(3) VALUE " - ".
+          05 WS-SUB-TOTAL       PIC ZZZZZ9.99.
+
+       01 WS-RUN-DATE           PIC 9(8).
+       01 WS-RUN-DATE-ED.
+          05 WS-RUN-YYYY        PIC 9(4).
+          05 FILLER             PIC X VALUE "-".
+          05 WS-RUN-MM          PIC 9(2).
+          05 FILLER             PIC X VALUE "-".
+          05 WS-RUN-DD          PIC 9(2).
+
+       01 WS-PAGE-NO            PIC 9(3) VALUE 0.
+       01 WS-LINE-COUNT         PIC 9(3) VALUE 0.
+       01 WS-LINES-PER-PAGE     PIC 9(3) VALUE 10.
+       01 WS-GRAND-TOTAL        PIC 9(7)V99 VALUE 0.
+       01 WS-GRAND-TOTAL-ED     PIC ZZZZZ9.99.
+
+       01 WS-DETAIL-LINE.
+          05 WS-D-NAME          PIC X(12).
+          05 FILLER             PIC X VALUE SPACE.
+          05 WS-D-QTY           PIC ZZ9.
+          05 FILLER             PIC X VALUE SPACE.
+          05 WS-D-PRICE         PIC ZZ9.99.
+          05 FILLER             PIC X VALUE SPACE.
+          05 WS-D-TOTAL         PIC ZZZZZ9.99.
 
        PROCEDURE DIVISION.
-           COMPUTE ITEM-TOTAL = ITEM-QTY * ITEM-PRICE
+           MOVE 0 TO RETURN-CODE
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE WS-RUN-DATE(1:4) TO WS-RUN-YYYY
+           MOVE WS-RUN-DATE(5:2) TO WS-RUN-MM
+           MOVE WS-RUN-DATE(7:2) TO WS-RUN-DD
+
+           OPEN INPUT ITEM-FILE
+           IF FS-ITEM NOT = "00"
+               DISPLAY "Cannot open item file, FS=" FS-ITEM
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT CSV-FILE
+           MOVE "ITEM,CATEGORY,CURRENCY,QTY,PRICE,TOTAL" TO CSV-LINE
+           WRITE CSV-LINE
+
+           PERFORM PRINT-PAGE-HEADER
 
+           PERFORM UNTIL WS-END-FLAG = "Y"
+               READ ITEM-FILE
+                   AT END
+                       MOVE "Y" TO WS-END-FLAG
+                   NOT AT END
+                       PERFORM PROCESS-ITEM
+               END-READ
+           END-PERFORM
+
+           CLOSE ITEM-FILE CSV-FILE
+           PERFORM PRINT-CATEGORY-SUBTOTAL
+           PERFORM PRINT-GRAND-TOTAL
+           GOBACK.
+
+       PROCESS-ITEM.
+           MOVE FILE-ITEM-NAME     TO ITEM-NAME
+           MOVE FILE-ITEM-QTY      TO ITEM-QTY
+           MOVE FILE-ITEM-PRICE    TO ITEM-PRICE
+           MOVE FILE-ITEM-CATEGORY TO ITEM-CATEGORY
+           MOVE FILE-ITEM-CURRENCY TO ITEM-CURRENCY
+           MOVE FILE-ITEM-RND-MODE TO ITEM-ROUND-MODE
+           PERFORM COMPUTE-ITEM-TOTAL
+           ADD ITEM-TOTAL TO WS-GRAND-TOTAL
+
+           IF WS-FIRST-ITEM = "Y"
+               MOVE ITEM-CATEGORY TO WS-CURR-CATEGORY
+               MOVE "N" TO WS-FIRST-ITEM
+           ELSE
+               IF ITEM-CATEGORY NOT = WS-CURR-CATEGORY
+                   PERFORM PRINT-CATEGORY-SUBTOTAL
+                   MOVE ITEM-CATEGORY TO WS-CURR-CATEGORY
+               END-IF
+           END-IF
+           ADD ITEM-TOTAL TO WS-CATEGORY-TOTAL
+
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM PRINT-PAGE-HEADER
+           END-IF
+
+           MOVE ITEM-NAME  TO WS-D-NAME
+           MOVE ITEM-QTY   TO WS-D-QTY
+           MOVE ITEM-PRICE TO WS-D-PRICE
+           MOVE ITEM-TOTAL TO WS-D-TOTAL
+           DISPLAY WS-DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT
+
+           PERFORM WRITE-CSV-LINE.
+
+      *---------------------------------------------------------------
+      * JPY has no minor unit, so it rounds to a whole currency unit;
+      * every other currency we bill in rounds to the nearest cent.
+      * Which rounding mode is applied comes from FILE-ITEM-RND-MODE
+      * on the item record (T=truncation, U=away from zero, anything
+      * else defaults to banker's rounding), not a single mode baked
+      * in for every item.
+      *---------------------------------------------------------------
+       COMPUTE-ITEM-TOTAL.
+           EVALUATE ITEM-CURRENCY
+               WHEN "JPY"
+                   PERFORM COMPUTE-JPY-TOTAL
+               WHEN OTHER
+                   PERFORM COMPUTE-STANDARD-TOTAL
+           END-EVALUATE.
+
+       COMPUTE-JPY-TOTAL.
+           EVALUATE TRUE
+               WHEN ITEM-ROUND-TRUNCATION
+                   COMPUTE WS-WHOLE-UNITS ROUNDED MODE IS TRUNCATION
+                       = ITEM-QTY * ITEM-PRICE
+               WHEN ITEM-ROUND-AWAY-FROM-ZERO
+                   COMPUTE WS-WHOLE-UNITS
+                       ROUNDED MODE IS AWAY-FROM-ZERO
+                       = ITEM-QTY * ITEM-PRICE
+               WHEN OTHER
+                   COMPUTE WS-WHOLE-UNITS ROUNDED MODE IS NEAREST-EVEN
+                       = ITEM-QTY * ITEM-PRICE
+           END-EVALUATE
+           COMPUTE ITEM-TOTAL = WS-WHOLE-UNITS.
+
+       COMPUTE-STANDARD-TOTAL.
+           EVALUATE TRUE
+               WHEN ITEM-ROUND-TRUNCATION
+                   COMPUTE ITEM-TOTAL ROUNDED MODE IS TRUNCATION =
+                       ITEM-QTY * ITEM-PRICE
+               WHEN ITEM-ROUND-AWAY-FROM-ZERO
+                   COMPUTE ITEM-TOTAL
+                       ROUNDED MODE IS AWAY-FROM-ZERO =
+                       ITEM-QTY * ITEM-PRICE
+               WHEN OTHER
+                   COMPUTE ITEM-TOTAL ROUNDED MODE IS NEAREST-EVEN =
+                       ITEM-QTY * ITEM-PRICE
+           END-EVALUATE.
+
+      *---------------------------------------------------------------
+      * Same figures as the detail line, laid out as comma-separated
+      * fields so purchasing can open the nightly numbers straight in
+      * a spreadsheet instead of screen-scraping the console report.
+      *---------------------------------------------------------------
+       WRITE-CSV-LINE.
+           MOVE SPACES TO CSV-LINE
+           MOVE ITEM-QTY   TO WS-CSV-QTY-ED
+           MOVE ITEM-PRICE TO WS-CSV-PRICE-ED
+           MOVE ITEM-TOTAL TO WS-CSV-TOTAL-ED
+           STRING
+               FUNCTION TRIM(ITEM-NAME)     DELIMITED BY SIZE
+               ","                          DELIMITED BY SIZE
+               FUNCTION TRIM(ITEM-CATEGORY) DELIMITED BY SIZE
+               ","                          DELIMITED BY SIZE
+               FUNCTION TRIM(ITEM-CURRENCY) DELIMITED BY SIZE
+               ","                          DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-QTY-ED)   DELIMITED BY SIZE
+               ","                          DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-PRICE-ED) DELIMITED BY SIZE
+               ","                          DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-TOTAL-ED) DELIMITED BY SIZE
+               INTO CSV-LINE
+           END-STRING
+           WRITE CSV-LINE.
+
+      *---------------------------------------------------------------
+      * Fires whenever ITEM-CATEGORY breaks, and once more at end of
+      * file, so purchasing gets a subtotal per category as well as
+      * the overall grand total.
+      *---------------------------------------------------------------
+       PRINT-CATEGORY-SUBTOTAL.
+           MOVE WS-CURR-CATEGORY TO WS-SUB-LABEL
+           MOVE WS-CATEGORY-TOTAL TO WS-SUB-TOTAL
+           DISPLAY WS-SUBTOTAL-LINE
+           MOVE 0 TO WS-CATEGORY-TOTAL.
+
+      *---------------------------------------------------------------
+      * Page header: run date and page number, with the column
+      * headings repeated at the top of every page.
+      *---------------------------------------------------------------
+       PRINT-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NO
+           IF WS-PAGE-NO > 1
+               DISPLAY " "
+           END-IF
+           DISPLAY "INVENTORY REPORT   RUN DATE: " WS-RUN-DATE-ED
+               "   PAGE: " WS-PAGE-NO
            DISPLAY "ITEM         QTY  PRICE   TOTAL"
            DISPLAY "------------ ---- ------- -------"
-           DISPLAY ITEM-NAME " " ITEM-QTY " " ITEM-PRICE " " ITEM-TOTAL
+           MOVE 0 TO WS-LINE-COUNT.
 
-           STOP RUN.
+       PRINT-GRAND-TOTAL.
+           MOVE WS-GRAND-TOTAL TO WS-GRAND-TOTAL-ED
+           DISPLAY "------------ ---- ------- -------"
+           DISPLAY "GRAND TOTAL:                  " WS-GRAND-TOTAL-ED.
