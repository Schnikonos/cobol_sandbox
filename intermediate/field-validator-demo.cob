@@ -0,0 +1,39 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIELD-VALIDATOR-DEMO.
+
+      *---------------------------------------------------------------
+      * Demonstrates FIELD-VALIDATOR against a score-only case and a
+      * course start/end date pair, so the CALL pattern is exercised
+      * end to end rather than just sitting unused in the tree.
+      *---------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-SCORE-TEXT      PIC X(3).
+       01 WS-START-DATE      PIC 9(8).
+       01 WS-END-DATE        PIC 9(8).
+       01 WS-VALID-FLAG      PIC X.
+       01 WS-REASON-CODE     PIC X(12).
+
+       PROCEDURE DIVISION.
+           MOVE "092" TO WS-SCORE-TEXT
+           MOVE 0 TO WS-START-DATE
+           MOVE 0 TO WS-END-DATE
+           CALL "FIELD-VALIDATOR" USING WS-SCORE-TEXT WS-START-DATE
+               WS-END-DATE WS-VALID-FLAG WS-REASON-CODE
+           DISPLAY "Score only: " WS-VALID-FLAG " " WS-REASON-CODE
+
+           MOVE "055" TO WS-SCORE-TEXT
+           MOVE 20260301 TO WS-START-DATE
+           MOVE 20260215 TO WS-END-DATE
+           CALL "FIELD-VALIDATOR" USING WS-SCORE-TEXT WS-START-DATE
+               WS-END-DATE WS-VALID-FLAG WS-REASON-CODE
+           DISPLAY "Bad range: " WS-VALID-FLAG " " WS-REASON-CODE
+
+           MOVE "055" TO WS-SCORE-TEXT
+           MOVE 20260301 TO WS-START-DATE
+           MOVE 20260601 TO WS-END-DATE
+           CALL "FIELD-VALIDATOR" USING WS-SCORE-TEXT WS-START-DATE
+               WS-END-DATE WS-VALID-FLAG WS-REASON-CODE
+           DISPLAY "Good range: " WS-VALID-FLAG " " WS-REASON-CODE
+
+           STOP RUN.
