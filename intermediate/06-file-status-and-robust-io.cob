@@ -7,34 +7,164 @@
            SELECT IN-FILE ASSIGN TO "intermediate/sample.txt"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS FS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "intermediate/ckpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CKPT.
+           COPY EXCLGSEL.
 
        DATA DIVISION.
        FILE SECTION.
        FD IN-FILE.
        01 IN-REC             PIC X(80).
 
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-REC     PIC 9(9).
+
+       COPY EXCLGFD.
+
        WORKING-STORAGE SECTION.
        01 FS                 PIC XX.
+       01 FS-CKPT            PIC XX.
        01 END-FLAG           PIC X VALUE "N".
-       01 REC-COUNT          PIC 9(4) VALUE 0.
+       01 REC-COUNT          PIC 9(9) VALUE 0.
+       01 RESTART-POINT      PIC 9(9) VALUE 0.
+       01 SKIP-COUNT         PIC 9(9) VALUE 0.
+       01 CKPT-EVERY   PIC 9(9) VALUE 1000.
+
+      *---------------------------------------------------------------
+      * Above WS-VOLUME-THRESHOLD records, per-line DISPLAY gives way
+      * to a progress line every WS-PROGRESS-INTERVAL records so a
+      * multi-hundred-thousand-line extract doesn't flood the job log.
+      *---------------------------------------------------------------
+       01 WS-VOLUME-THRESHOLD  PIC 9(9) VALUE 10000.
+       01 WS-PROGRESS-INTERVAL PIC 9(9) VALUE 10000.
+       COPY EXCLGWS.
 
        PROCEDURE DIVISION.
+           PERFORM LOAD-RESTART-POINT
+           PERFORM OPEN-INPUT-FILE
+           PERFORM SKIP-TO-RESTART-POINT
+           PERFORM PROCESS-FILE
+           PERFORM CLOSE-DOWN
+
+           DISPLAY "Records read: " REC-COUNT
+           STOP RUN.
+
+      *---------------------------------------------------------------
+      * Pick up REC-COUNT from the last checkpoint, if one exists,
+      * so a restart after a cancelled run resumes instead of
+      * reprocessing the feed from the first record.
+      *---------------------------------------------------------------
+       LOAD-RESTART-POINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF FS-CKPT = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 0 TO RESTART-POINT
+                   NOT AT END
+                       MOVE CHECKPOINT-REC TO RESTART-POINT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE 0 TO RESTART-POINT
+           END-IF.
+
+       OPEN-INPUT-FILE.
            OPEN INPUT IN-FILE
            IF FS NOT = "00"
-               DISPLAY "Open failed, FS=" FS
+               PERFORM EXPLAIN-FILE-STATUS
                STOP RUN
-           END-IF
+           END-IF.
+
+       SKIP-TO-RESTART-POINT.
+           IF RESTART-POINT > 0
+               DISPLAY "Resuming after record " RESTART-POINT
+               PERFORM UNTIL SKIP-COUNT >= RESTART-POINT
+                   OR END-FLAG = "Y"
+                   READ IN-FILE
+                       AT END
+                           MOVE "Y" TO END-FLAG
+                       NOT AT END
+                           ADD 1 TO SKIP-COUNT
+                   END-READ
+               END-PERFORM
+               MOVE RESTART-POINT TO REC-COUNT
+           END-IF.
 
+       PROCESS-FILE.
            PERFORM UNTIL END-FLAG = "Y"
                READ IN-FILE
                    AT END
                        MOVE "Y" TO END-FLAG
                    NOT AT END
-                       ADD 1 TO REC-COUNT
-                       DISPLAY "Line: " IN-REC
+                       IF FS = "00"
+                           ADD 1 TO REC-COUNT
+                           IF REC-COUNT > WS-VOLUME-THRESHOLD
+                               IF FUNCTION MOD(REC-COUNT
+                                       WS-PROGRESS-INTERVAL) = 0
+                                   DISPLAY "Records processed: "
+                                       REC-COUNT
+                               END-IF
+                           ELSE
+                               DISPLAY "Line: " IN-REC
+                           END-IF
+                           IF FUNCTION MOD(REC-COUNT CKPT-EVERY) = 0
+                               PERFORM WRITE-CHECKPOINT
+                           END-IF
+                       ELSE
+                           PERFORM EXPLAIN-FILE-STATUS
+                           MOVE "Y" TO END-FLAG
+                       END-IF
                END-READ
-           END-PERFORM
+           END-PERFORM.
+
+      *---------------------------------------------------------------
+      * Translate a non-"00" FILE STATUS into a specific message
+      * instead of one catch-all abend, so an operator can tell a
+      * clean end-of-file apart from a locked record or a full disk.
+      *---------------------------------------------------------------
+       EXPLAIN-FILE-STATUS.
+           MOVE "FILE-STATUS-DEMO"        TO EL-PROGRAM-ID
+           MOVE "intermediate/sample.txt" TO EL-CURRENT-FILE
+           MOVE FS                        TO EL-CURRENT-STATUS
+           PERFORM WRITE-EXCEPTION-LOG
+
+           EVALUATE FS
+               WHEN "23"
+                   DISPLAY "Record not found, FS=" FS
+               WHEN "30"
+                   DISPLAY "Permanent I/O error, FS=" FS
+               WHEN "34"
+                   DISPLAY "Disk full writing file, FS=" FS
+               WHEN "35"
+                   DISPLAY "File not found, FS=" FS
+               WHEN "37"
+                   DISPLAY "Open mode not supported, FS=" FS
+               WHEN "39"
+                   DISPLAY "Conflicting file attributes, FS=" FS
+               WHEN "41"
+                   DISPLAY "File already open, FS=" FS
+               WHEN "42"
+                   DISPLAY "File not open, FS=" FS
+               WHEN "44"
+                   DISPLAY "Record length mismatch, FS=" FS
+               WHEN "47"
+                   DISPLAY "Open denied for input, FS=" FS
+               WHEN "48"
+                   DISPLAY "Open denied for output, FS=" FS
+               WHEN OTHER
+                   DISPLAY "Unexpected file status, FS=" FS
+           END-EVALUATE.
 
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE REC-COUNT TO CHECKPOINT-REC
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE.
+
+       CLOSE-DOWN.
            CLOSE IN-FILE
-           DISPLAY "Records read: " REC-COUNT
-           STOP RUN.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       COPY EXCLGPD.
