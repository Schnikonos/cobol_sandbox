@@ -0,0 +1,220 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDENT-TRANSCRIPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *---------------------------------------------------------------
+      * A dedicated snapshot rather than beginner/students.txt itself,
+      * so this program is independently demoable and never collides
+      * with FILE-WRITE-READ-DEMO's own append/reconcile run against
+      * the live master.
+      *---------------------------------------------------------------
+           SELECT STUDENT-FILE
+               ASSIGN TO "intermediate/transcript-students.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-STUDENT.
+           SELECT HISTORY-FILE ASSIGN TO "intermediate/grades.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-HISTORY.
+           SELECT GRADE-LOOKUP-FILE
+               ASSIGN TO "intermediate/grade-table.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-GRADE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-FILE.
+       01 STUDENT-RECORD.
+          05 STUDENT-ID          PIC 9(5).
+          05 STUDENT-LAST-NAME   PIC X(15).
+          05 STUDENT-FIRST-NAME  PIC X(15).
+          05 ENROLLMENT-STATUS   PIC X.
+          05 DATE-ENROLLED       PIC 9(8).
+
+       FD HISTORY-FILE.
+       01 HISTORY-REC.
+          05 HIST-STUDENT-ID     PIC 9(5).
+          05 HIST-COURSE-CODE    PIC X(6).
+          05 HIST-GRADE-CODE     PIC X.
+
+      *---------------------------------------------------------------
+      * Same GRADE-CODE/GRADE-LABEL layout TABLES-SEARCH reads from
+      * this file.
+      *---------------------------------------------------------------
+       FD GRADE-LOOKUP-FILE.
+       01 GRADE-LOOKUP-REC.
+          05 GL-CODE             PIC X.
+          05 GL-LABEL            PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01 FS-STUDENT           PIC XX.
+       01 FS-HISTORY           PIC XX.
+       01 FS-GRADE             PIC XX.
+       01 WS-END-FLAG          PIC X VALUE "N".
+       01 WS-STUDENT-END-FLAG  PIC X VALUE "N".
+       01 WS-GRADE-END-FLAG    PIC X VALUE "N".
+       01 WS-FIRST-HIST        PIC X VALUE "Y".
+
+      *---------------------------------------------------------------
+      * GRADE-CODE/GRADE-LABEL are loaded from GRADE-LOOKUP-FILE, the
+      * same externalized table TABLES-SEARCH reads - not a second
+      * hand-copied table. Grade points are a transcript-only concept
+      * the shared lookup file was never meant to carry, so they're
+      * resolved separately in RESOLVE-GRADE-POINTS.
+      *---------------------------------------------------------------
+       01 GRADE-TABLE-COUNT    PIC 9(3) VALUE 0.
+       01 GRADE-TABLE.
+          05 GRADE-ENTRY OCCURS 1 TO 10 TIMES
+                DEPENDING ON GRADE-TABLE-COUNT
+                INDEXED BY G-IX.
+             10 GRADE-CODE       PIC X.
+             10 GRADE-LABEL      PIC X(10).
+
+       01 WS-CURR-STUDENT-ID   PIC 9(5) VALUE 0.
+       01 WS-COURSE-COUNT      PIC 9(3) VALUE 0.
+       01 WS-POINT-TOTAL       PIC 9(4)V9 VALUE 0.
+       01 WS-GPA               PIC 9V99.
+       01 WS-GPA-ED             PIC 9.99.
+       01 WS-FOUND-POINTS      PIC 9V9.
+       01 WS-FOUND-LABEL       PIC X(10).
+
+       PROCEDURE DIVISION.
+           PERFORM LOAD-GRADE-TABLE
+
+           OPEN INPUT HISTORY-FILE
+           IF FS-HISTORY NOT = "00"
+               DISPLAY "Cannot open grade history, FS=" FS-HISTORY
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-END-FLAG = "Y"
+               READ HISTORY-FILE
+                   AT END
+                       MOVE "Y" TO WS-END-FLAG
+                   NOT AT END
+                       PERFORM PROCESS-HISTORY-RECORD
+               END-READ
+           END-PERFORM
+           PERFORM FINISH-CURRENT-STUDENT
+
+           CLOSE HISTORY-FILE
+           STOP RUN.
+
+      *---------------------------------------------------------------
+      * Reads every row of GRADE-LOOKUP-FILE into GRADE-TABLE, same as
+      * TABLES-SEARCH's LOAD-GRADE-TABLE against the same file.
+      *---------------------------------------------------------------
+       LOAD-GRADE-TABLE.
+           OPEN INPUT GRADE-LOOKUP-FILE
+           IF FS-GRADE NOT = "00"
+               DISPLAY "Cannot open grade lookup file, FS=" FS-GRADE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-GRADE-END-FLAG = "Y"
+               READ GRADE-LOOKUP-FILE
+                   AT END
+                       MOVE "Y" TO WS-GRADE-END-FLAG
+                   NOT AT END
+                       ADD 1 TO GRADE-TABLE-COUNT
+                       MOVE GL-CODE  TO GRADE-CODE(GRADE-TABLE-COUNT)
+                       MOVE GL-LABEL TO GRADE-LABEL(GRADE-TABLE-COUNT)
+               END-READ
+           END-PERFORM
+
+           CLOSE GRADE-LOOKUP-FILE.
+
+      *---------------------------------------------------------------
+      * Assumes the history file is sorted by HIST-STUDENT-ID; fires
+      * the previous student's transcript whenever the ID breaks.
+      *---------------------------------------------------------------
+       PROCESS-HISTORY-RECORD.
+           IF WS-FIRST-HIST = "Y"
+               MOVE HIST-STUDENT-ID TO WS-CURR-STUDENT-ID
+               PERFORM PRINT-TRANSCRIPT-HEADER
+               MOVE "N" TO WS-FIRST-HIST
+           ELSE
+               IF HIST-STUDENT-ID NOT = WS-CURR-STUDENT-ID
+                   PERFORM FINISH-CURRENT-STUDENT
+                   MOVE HIST-STUDENT-ID TO WS-CURR-STUDENT-ID
+                   PERFORM PRINT-TRANSCRIPT-HEADER
+               END-IF
+           END-IF
+
+           PERFORM RESOLVE-GRADE
+           DISPLAY "  " HIST-COURSE-CODE " " HIST-GRADE-CODE
+               " (" WS-FOUND-LABEL ")"
+           ADD 1 TO WS-COURSE-COUNT
+           ADD WS-FOUND-POINTS TO WS-POINT-TOTAL.
+
+      *---------------------------------------------------------------
+      * Binary-search-style table lookup of the one-letter grade code,
+      * same shape as TABLES-SEARCH's GRADE-CODE/GRADE-LABEL lookup.
+      *---------------------------------------------------------------
+       RESOLVE-GRADE.
+           SET G-IX TO 1
+           SEARCH GRADE-ENTRY
+               AT END
+                   MOVE "UNKNOWN" TO WS-FOUND-LABEL
+               WHEN GRADE-CODE(G-IX) = HIST-GRADE-CODE
+                   MOVE GRADE-LABEL(G-IX) TO WS-FOUND-LABEL
+           END-SEARCH
+           PERFORM RESOLVE-GRADE-POINTS.
+
+      *---------------------------------------------------------------
+      * Grade points are a transcript-only concept - the shared
+      * GRADE-LOOKUP-FILE only carries a code and a label - so
+      * they're resolved here instead of a second table.
+      *---------------------------------------------------------------
+       RESOLVE-GRADE-POINTS.
+           EVALUATE HIST-GRADE-CODE
+               WHEN "A"
+                   MOVE 4.0 TO WS-FOUND-POINTS
+               WHEN "B"
+                   MOVE 3.0 TO WS-FOUND-POINTS
+               WHEN "C"
+                   MOVE 2.0 TO WS-FOUND-POINTS
+               WHEN "D"
+                   MOVE 1.0 TO WS-FOUND-POINTS
+               WHEN OTHER
+                   MOVE 0.0 TO WS-FOUND-POINTS
+           END-EVALUATE.
+
+       FINISH-CURRENT-STUDENT.
+           IF WS-COURSE-COUNT > 0
+               COMPUTE WS-GPA ROUNDED =
+                   WS-POINT-TOTAL / WS-COURSE-COUNT
+               MOVE WS-GPA TO WS-GPA-ED
+               DISPLAY "  GPA: " WS-GPA-ED
+           END-IF
+           MOVE 0 TO WS-COURSE-COUNT
+           MOVE 0 TO WS-POINT-TOTAL.
+
+      *---------------------------------------------------------------
+      * Looks up the student's name in STUDENT-FILE so the transcript
+      * reads with a name on it, not just the bare numeric ID.
+      *---------------------------------------------------------------
+       PRINT-TRANSCRIPT-HEADER.
+           OPEN INPUT STUDENT-FILE
+           IF FS-STUDENT NOT = "00"
+               DISPLAY "Transcript for " WS-CURR-STUDENT-ID
+                   " (name unavailable, FS=" FS-STUDENT ")"
+           ELSE
+               MOVE "N" TO WS-STUDENT-END-FLAG
+               PERFORM UNTIL WS-STUDENT-END-FLAG = "Y"
+                   READ STUDENT-FILE
+                       AT END
+                           MOVE "Y" TO WS-STUDENT-END-FLAG
+                       NOT AT END
+                           IF STUDENT-ID = WS-CURR-STUDENT-ID
+                               DISPLAY "Transcript for "
+                                   WS-CURR-STUDENT-ID " "
+                                   STUDENT-FIRST-NAME " "
+                                   STUDENT-LAST-NAME
+                               MOVE "Y" TO WS-STUDENT-END-FLAG
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE STUDENT-FILE
+           END-IF.
