@@ -0,0 +1,77 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POST-BALANCE-UPDATE.
+
+      *-------------------
+       ENVIRONMENT DIVISION.
+      *-------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-REC ASSIGN TO "bbbbbb.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS ACCT-FILE-STATUS.
+
+      *-------------------
+       DATA DIVISION.
+      *-------------------
+       FILE SECTION.
+       FD ACCT-REC.
+       01 ACCT-RECORD.
+          05 ACCT-NUMBER PIC 9(3).
+          05 ACCT-NAME PIC X(4).
+          05 ACCT-BALANCE PIC S9(5)V99
+             SIGN IS TRAILING SEPARATE CHARACTER.
+
+       WORKING-STORAGE SECTION.
+       01 ACCT-FILE-STATUS PIC XX.
+       01 ACCT-END-FLAG PIC X VALUE "N".
+       01 ACCT-FOUND-FLAG PIC X VALUE "N".
+
+       01 WS-POST-NUMBER PIC 9(3).
+       01 WS-POST-AMOUNT PIC S9(5)V99.
+       01 WS-POST-AMOUNT-ED PIC -(5)9.99.
+       01 WS-NEW-BALANCE-ED PIC -(5)9.99.
+
+      *-------------------
+       PROCEDURE DIVISION.
+      *-------------------
+           MOVE 2 TO WS-POST-NUMBER
+           MOVE 25.00 TO WS-POST-AMOUNT
+
+           OPEN I-O ACCT-REC
+           IF ACCT-FILE-STATUS NOT = "00"
+              DISPLAY "Cannot open ACCT-REC, FS=" ACCT-FILE-STATUS
+              STOP RUN
+           END-IF
+
+           PERFORM UNTIL ACCT-END-FLAG = "Y"
+              READ ACCT-REC
+                 AT END
+                    MOVE "Y" TO ACCT-END-FLAG
+                 NOT AT END
+                    IF ACCT-NUMBER = WS-POST-NUMBER
+                       PERFORM POST-AND-REWRITE
+                    END-IF
+              END-READ
+           END-PERFORM
+
+           CLOSE ACCT-REC
+
+           IF ACCT-FOUND-FLAG = "N"
+              DISPLAY "No account on file for number " WS-POST-NUMBER
+           END-IF
+
+           STOP RUN.
+
+       POST-AND-REWRITE.
+           MOVE "Y" TO ACCT-FOUND-FLAG
+           ADD WS-POST-AMOUNT TO ACCT-BALANCE
+           REWRITE ACCT-RECORD
+           IF ACCT-FILE-STATUS NOT = "00"
+              DISPLAY "REWRITE failed for account " ACCT-NUMBER
+                 " FS=" ACCT-FILE-STATUS
+           ELSE
+              MOVE WS-POST-AMOUNT TO WS-POST-AMOUNT-ED
+              MOVE ACCT-BALANCE TO WS-NEW-BALANCE-ED
+              DISPLAY "Posted " WS-POST-AMOUNT-ED " to account "
+                 ACCT-NUMBER " new balance " WS-NEW-BALANCE-ED
+           END-IF.
